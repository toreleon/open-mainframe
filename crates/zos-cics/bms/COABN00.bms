@@ -0,0 +1,42 @@
+***********************************************************************
+* COABN00 - Abend-simulation mapset for CICSABND                      *
+* Maps: COABN0A                                                       *
+* Generates symbolic maps COABN0AI (input) / COABN0AO (output), the   *
+* field layout CICSABND's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COABN00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COABN0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - ABEND SIMULATION / DR TEST'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+ABCDLB   DFHMDF POS=(5,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ABEND CODE    ='
+ABCDI    DFHMDF POS=(5,16),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
