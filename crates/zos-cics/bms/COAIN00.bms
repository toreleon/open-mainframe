@@ -0,0 +1,76 @@
+***********************************************************************
+* COAIN00 - Abend history inquiry mapset for CICSAINQ                 *
+* Maps: COAIN0A                                                       *
+* Generates symbolic maps COAIN0AI (input) / COAIN0AO (output), the   *
+* field layout CICSAINQ's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COAIN00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COAIN0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - ABEND HISTORY INQUIRY'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+FROMDLB  DFHMDF POS=(3,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='FROM DATE (J) ='
+FROMDI   DFHMDF POS=(3,16),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+TODLB    DFHMDF POS=(4,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='TO DATE (J)   ='
+TODI     DFHMDF POS=(4,16),                                            X
+               LENGTH=7,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+TRANLB   DFHMDF POS=(5,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='TRANID        ='
+TRANDI   DFHMDF POS=(5,16),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+LIST     DFHMDF POS=(8,1),                                             X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(9,1),                                             X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(10,1),                                            X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(11,1),                                            X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(12,1),                                            X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
