@@ -0,0 +1,62 @@
+***********************************************************************
+* COMEN00 - Main menu mapset for CICSMENU                             *
+* Maps: COMEN0A                                                       *
+* Generates symbolic maps COMEN0AI (input) / COMEN0AO (output), the   *
+* field layout CICSMENU's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COMEN00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COMEN0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - MAIN MENU'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+LAST     DFHMDF POS=(3,1),                                             X
+               LENGTH=60,                                              X
+               ATTRB=(PROT,NORM)
+*
+LIST     DFHMDF POS=(6,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(7,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(8,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(9,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM)
+LIST     DFHMDF POS=(10,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM)
+*
+OPTNLB   DFHMDF POS=(12,1),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='SELECT OPTION ='
+OPTNI    DFHMDF POS=(12,17),                                           X
+               LENGTH=1,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
