@@ -0,0 +1,60 @@
+***********************************************************************
+* COPCH00 - Self-service password change mapset for CICSPCHG          *
+* Maps: COPCH0A                                                       *
+* Generates symbolic maps COPCH0AI (input) / COPCH0AO (output), the   *
+* field layout CICSPCHG's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COPCH00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COPCH0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - CHANGE PASSWORD'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+OLDPWLB  DFHMDF POS=(5,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='OLD PASSWORD   ='
+OLDPWI   DFHMDF POS=(5,19),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,DRK),                                     X
+               FSET=YES
+*
+NEWPWLB  DFHMDF POS=(6,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NEW PASSWORD   ='
+NEWPWI   DFHMDF POS=(6,19),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,DRK),                                     X
+               FSET=YES
+*
+NEWCFLB  DFHMDF POS=(7,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CONFIRM NEW PWD='
+NEWCFI   DFHMDF POS=(7,19),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,DRK),                                     X
+               FSET=YES
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
