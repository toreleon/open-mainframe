@@ -0,0 +1,92 @@
+***********************************************************************
+* COSGN00 - Signon mapset for CICSSIGN                                *
+* Maps: COSGN0A                                                       *
+* Generates symbolic maps COSGN0AI (input) / COSGN0AO (output), the   *
+* field layout CICSSIGN's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COSGN00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COSGN0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - SIGNON'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+* DATE is Julian (YY/DDD) to match EIBDATE and every other packed
+* 0CYYDDD date this shop already carries (UM-LAST-LOGON-DATE,
+* UM-PWD-CHANGED-DATE) - no Gregorian MM/DD conversion is done
+* anywhere else in the system, so the signon header doesn't invent one.
+DATE     DFHMDF POS=(2,1),                                             X
+               LENGTH=6,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               PICOUT='99/999'
+*
+TIME     DFHMDF POS=(2,12),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               PICOUT='99:99:99'
+*
+USRIDLB  DFHMDF POS=(5,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='USER ID   ='
+USRIDI   DFHMDF POS=(5,13),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+PASSWLB  DFHMDF POS=(6,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PASSWORD  ='
+PASSWI   DFHMDF POS=(6,13),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,DRK),                                     X
+               FSET=YES
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+COSGN0B  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE2   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - SECOND FACTOR'
+*
+ENV2     DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+PINLB    DFHMDF POS=(5,1),                                             X
+               LENGTH=11,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='PIN       ='
+PINI     DFHMDF POS=(5,13),                                            X
+               LENGTH=4,                                               X
+               ATTRB=(UNPROT,DRK),                                     X
+               FSET=YES
+*
+MSG2     DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
