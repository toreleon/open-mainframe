@@ -0,0 +1,42 @@
+***********************************************************************
+* COURS00 - Supervisor user-unlock mapset for CICSURST                *
+* Maps: COURS0A                                                       *
+* Generates symbolic maps COURS0AI (input) / COURS0AO (output), the   *
+* field layout CICSURST's WORKING-STORAGE hand-codes today.           *
+***********************************************************************
+COURS00  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+COURS0A  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(1,1),                                             X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ZOS-CLONE - USER RESET (SUPERVISOR)'
+*
+ENV      DFHMDF POS=(1,60),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,NORM)
+*
+TARGLB   DFHMDF POS=(5,1),                                             X
+               LENGTH=15,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='USER ID       ='
+TARGI    DFHMDF POS=(5,16),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               FSET=YES
+*
+MSG      DFHMDF POS=(23,1),                                            X
+               LENGTH=40,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               COLOR=RED
+*
+         DFHMSD TYPE=FINAL
+         END
