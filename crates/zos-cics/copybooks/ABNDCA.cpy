@@ -0,0 +1,13 @@
+      ******************************************************************
+      * ABNDCA - CICSABND (DR abend-simulation) COMMAREA
+      * Carries the signed-on session fields forward in the same shape
+      * as SESSCA (so CICSMENU's 13-byte hand-off is the recognizable
+      * "just arrived from the menu" case) plus the operator-entered
+      * abend code and this transaction's own pseudoconversational
+      * state once CICSABND starts its own SEND/RETURN cycle.
+      ******************************************************************
+       01  ABND-TEST-COMMAREA.
+           05  AC-STATE           PIC X.
+           05  AC-USER-ID         PIC X(8).
+           05  AC-LAST-TIME       PIC S9(7) COMP-3.
+           05  AC-ABCODE          PIC X(4).
