@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ABNDCTL - Abend control-total counter
+      * Single record, bumped by CICSABND's ABEND-HANDLER the instant an
+      * abend is trapped - independently of whether the matching
+      * ABNDLOG WRITE itself succeeds - so ABNDRECON has a count of
+      * "abends that actually happened" to reconcile ABNDLOG's record
+      * count against.
+      ******************************************************************
+       01  ABEND-CONTROL-RECORD.
+           05  AC-CTL-KEY         PIC X(8).
+           05  AC-CTL-COUNT       PIC S9(7) COMP-3.
