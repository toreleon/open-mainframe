@@ -0,0 +1,15 @@
+      ******************************************************************
+      * ABNDLOG - Abend history record
+      * Written by CICSABND's ABEND-HANDLER via EXEC CICS WRITE
+      * FILE('ABNDLOG') for every abend handled, read sequentially by
+      * the end-of-day batch reporting and reconciliation programs.
+      * Keyed on AL-TASKN (EIBTASKN), not AL-ABCODE - many occurrences
+      * of the same abend code are expected, so the key has to be the
+      * one thing guaranteed unique per record: the task that abended.
+      ******************************************************************
+       01  ABEND-LOG-RECORD.
+           05  AL-ABCODE          PIC X(4).
+           05  AL-TASKN           PIC 9(7).
+           05  AL-TRANID          PIC X(4).
+           05  AL-DATE            PIC S9(7) COMP-3.
+           05  AL-TIME            PIC S9(7) COMP-3.
