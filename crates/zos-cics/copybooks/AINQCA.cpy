@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AINQCA - CICSAINQ (abend history inquiry) COMMAREA
+      * Carries the signed-on session fields forward in the same shape
+      * as SESSCA (so CICSMENU's 13-byte hand-off is the recognizable
+      * "just arrived from the menu" case) across CICSAINQ's own
+      * SEND/RETURN cycle as the operator re-queries with new filters.
+      ******************************************************************
+       01  AINQ-COMMAREA.
+           05  AQ-STATE           PIC X.
+           05  AQ-USER-ID         PIC X(8).
+           05  AQ-LAST-TIME       PIC S9(7) COMP-3.
