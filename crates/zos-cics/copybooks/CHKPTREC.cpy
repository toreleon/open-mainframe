@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CHKPTREC - Batch checkpoint/restart record
+      * One record per input file in the nightly chain, keyed on
+      * CK-FILE-ID, rewritten at CK-INTERVAL record intervals by the
+      * batch step reading that file. A restart run repositions past
+      * CK-LAST-KEY instead of reprocessing the whole file.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-FILE-ID         PIC X(8).
+           05  CK-LAST-KEY        PIC X(8).
+           05  CK-REC-COUNT       PIC 9(7).
