@@ -0,0 +1,14 @@
+      ******************************************************************
+      * ENVCFG - System-wide region/environment name
+      * Single shop-wide setting - every online screen banner and
+      * every batch job banner pulls its region name from here instead
+      * of hand-carrying its own literal, so nothing ever displays the
+      * wrong region just because one program's copy of the literal
+      * drifted from another's. Repointing the whole shop at a
+      * different region is one VALUE clause here, not a hunt through
+      * every program. Batch steps that also take a run-date/env PARM
+      * (see HELLO) still let the PARM override this default for a
+      * one-off run against a different region.
+      ******************************************************************
+       01  SYSTEM-ENV-CONFIG.
+           05  ENV-REGION-NAME    PIC X(8) VALUE 'PROD'.
