@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PCHGCA - CICSPCHG (self-service password change) COMMAREA
+      * Carries the signed-on session fields forward in the same shape
+      * as SESSCA (so CICSMENU's - and CICSSIGN's, on a forced password
+      * change - 13-byte hand-off is the recognizable "just arrived"
+      * case) once CICSPCHG starts its own SEND/RETURN cycle to collect
+      * the old and new passwords.
+      ******************************************************************
+       01  PWDCHG-COMMAREA.
+           05  PC-STATE           PIC X.
+           05  PC-USER-ID         PIC X(8).
+           05  PC-LAST-TIME       PIC S9(7) COMP-3.
