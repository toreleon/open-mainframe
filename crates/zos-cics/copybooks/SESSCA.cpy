@@ -0,0 +1,11 @@
+      ******************************************************************
+      * SESSCA - Signed-on session COMMAREA
+      * Handed from CICSSIGN to CICSMENU on RETURN TRANSID('MENU') and
+      * carried forward across MENU's own pseudoconversation so the
+      * signed-on user ID and the time of the last input are known on
+      * every subsequent screen without re-reading the user master file.
+      ******************************************************************
+       01  SESSION-COMMAREA.
+           05  SCA-STATE          PIC X.
+           05  SCA-USER-ID        PIC X(8).
+           05  SCA-LAST-TIME      PIC S9(7) COMP-3.
