@@ -0,0 +1,15 @@
+      ******************************************************************
+      * SIGNLOG - Signon audit trail record
+      * Written by CICSSIGN via EXEC CICS WRITE FILE('SIGNLOG') for
+      * every signon attempt, successful or rejected, and by CICSSOFF
+      * for the matching logoff event (SL-EVENT distinguishes them).
+      ******************************************************************
+       01  SIGNON-LOG-RECORD.
+           05  SL-USER-ID         PIC X(8).
+           05  SL-TERM-ID         PIC X(4).
+           05  SL-DATE            PIC S9(7) COMP-3.
+           05  SL-TIME            PIC S9(7) COMP-3.
+           05  SL-EVENT           PIC X.
+               88  SL-SIGNON-OK   VALUE 'S'.
+               88  SL-SIGNON-FAIL VALUE 'F'.
+               88  SL-LOGOFF      VALUE 'O'.
