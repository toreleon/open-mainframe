@@ -0,0 +1,16 @@
+      ******************************************************************
+      * STATSREC - Hourly transaction statistics record
+      * Keyed on TS-TRANID + TS-HOUR (EIBTRNID and the hour-of-day
+      * decoded from EIBTIME). Each online transaction's MAIN-LOGIC
+      * bumps its own entry once per execution via a BUMP-TXN-STATS
+      * paragraph - same read/update-or-write idiom as CICSABND's
+      * BUMP-CONTROL-TOTAL against ABNDCTL - so EODRPT's TRAN-TABLE
+      * section and the TXNSTATS batch rollup both read a true
+      * per-transaction tally instead of inferring volumes from
+      * SIGNLOG/ABNDLOG.
+      ******************************************************************
+       01  TXN-STATS-RECORD.
+           05  TS-KEY.
+               10  TS-TRANID      PIC X(4).
+               10  TS-HOUR        PIC 99.
+           05  TS-COUNT           PIC S9(7) COMP-3.
