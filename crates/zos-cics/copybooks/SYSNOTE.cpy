@@ -0,0 +1,13 @@
+      ******************************************************************
+      * SYSNOTE - Batch-to-online system availability notice
+      * Single fixed-key record. EODRPT's final step WRITEs/REWRITEs
+      * this record once the nightly close is done; CICSSIGN reads it
+      * via EXEC CICS READ FILE('SYSNOTE') on the initial signon screen
+      * so the first person signing on in the morning sees it without
+      * calling around to ask whether batch finished clean.
+      ******************************************************************
+       01  SYSTEM-NOTICE-RECORD.
+           05  SN-KEY             PIC X(8).
+           05  SN-MESSAGE         PIC X(60).
+           05  SN-DATE            PIC S9(7) COMP-3.
+           05  SN-TIME            PIC S9(7) COMP-3.
