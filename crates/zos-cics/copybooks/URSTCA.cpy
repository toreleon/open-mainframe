@@ -0,0 +1,13 @@
+      ******************************************************************
+      * URSTCA - CICSURST (supervisor user-unlock) COMMAREA
+      * Carries the signed-on session fields forward in the same shape
+      * as SESSCA (so CICSMENU's 13-byte hand-off is the recognizable
+      * "just arrived from the menu" case) plus the target user ID the
+      * supervisor keys in once CICSURST starts its own SEND/RETURN
+      * cycle.
+      ******************************************************************
+       01  URST-COMMAREA.
+           05  UR-STATE           PIC X.
+           05  UR-USER-ID         PIC X(8).
+           05  UR-LAST-TIME       PIC S9(7) COMP-3.
+           05  UR-TARGET-USER     PIC X(8).
