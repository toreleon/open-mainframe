@@ -0,0 +1,18 @@
+      ******************************************************************
+      * USRFILE - User master record layout
+      * Keyed (RIDFLD) on UM-USER-ID. Read/written via
+      * EXEC CICS READ/WRITE/REWRITE FILE('USRFILE') by CICSSIGN and
+      * the user-maintenance transactions.
+      ******************************************************************
+       01  USER-MASTER-RECORD.
+           05  UM-USER-ID         PIC X(8).
+           05  UM-PASSWORD        PIC X(8).
+           05  UM-SEC-CLASS       PIC X(2).
+           05  UM-LAST-LOGON-DATE PIC S9(7) COMP-3.
+           05  UM-LAST-LOGON-TIME PIC S9(7) COMP-3.
+           05  UM-LAST-LOGON-TERM PIC X(4).
+           05  UM-FAILED-ATTEMPTS PIC S9(4) COMP.
+           05  UM-PWD-CHANGED-DATE PIC S9(7) COMP-3.
+           05  UM-PIN             PIC X(4).
+           05  UM-LOCKED          PIC X.
+               88  UM-IS-LOCKED   VALUE 'Y'.
