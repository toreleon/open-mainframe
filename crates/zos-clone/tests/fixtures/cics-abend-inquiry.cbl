@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSAINQ.
+      *
+      * Online inquiry transaction for browsing the abend history file.
+      * CICSMENU RETURNs TRANSID('AINQ') with the plain 13-byte AINQCA
+      * hand-off - that is this transaction's "just arrived" case. The
+      * operator enters an optional from/to Julian date range and an
+      * optional TRANID filter (spaces on any of the three means "don't
+      * filter on this"), CICSAINQ browses ABNDLOG sequentially with
+      * STARTBR/READNEXT/ENDBR and lists up to 5 matches, same as
+      * CICSMENU lists its options.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY AINQCA.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  WS-FROM-DATE           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TO-DATE             PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TRAN-FILTER         PIC X(4) VALUE SPACES.
+       01  WS-MATCH-COUNT         PIC 9 VALUE 0.
+       01  WS-EOF-FLAG            PIC X VALUE 'N'.
+           88  WS-BROWSE-EOF      VALUE 'Y'.
+       01  WS-DATE-DISPLAY        PIC 9(7) VALUE 0.
+       01  WS-TIME-DISPLAY        PIC 9(7) VALUE 0.
+       01  COAIN0AI.
+           05  FILLER             PIC X(12).
+           05  FROMDIL            PIC S9(4) COMP.
+           05  FROMDIF             PIC X.
+           05  FROMDIA             PIC X.
+           05  FROMDII            PIC X(7).
+           05  TODIL              PIC S9(4) COMP.
+           05  TODIF               PIC X.
+           05  TODIA               PIC X.
+           05  TODII               PIC X(7).
+           05  TRANDIL            PIC S9(4) COMP.
+           05  TRANDIF             PIC X.
+           05  TRANDIA             PIC X.
+           05  TRANDII             PIC X(4).
+       01  COAIN0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  LISTO OCCURS 5 TIMES PIC X(60).
+           05  MSGO               PIC X(40).
+      *
+           COPY ABNDLOG.
+           COPY STATSREC.
+           COPY ENVCFG.
+      *
+       LINKAGE SECTION.
+           COPY AINQCA REPLACING ==AINQ-COMMAREA== BY ==DFHCOMMAREA==
+               ==AQ-STATE== BY ==DC-STATE==
+               ==AQ-USER-ID== BY ==DC-USER-ID==
+               ==AQ-LAST-TIME== BY ==DC-LAST-TIME==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'ABEND INQUIRY STARTING'.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+               IF EIBCALEN = 13
+                   PERFORM ARRIVED-FROM-MENU
+               ELSE
+                   MOVE DC-USER-ID   TO AQ-USER-ID
+                   MOVE DC-LAST-TIME TO AQ-LAST-TIME
+                   PERFORM CHECK-IDLE-TIMEOUT
+                   IF WS-IDLE-EXPIRED
+                       DISPLAY 'SESSION IDLE TOO LONG - RE-SIGNON'
+                       EXEC CICS RETURN
+                            TRANSID('SIGN')
+                       END-EXEC
+                   ELSE
+                       PERFORM RECEIVE-QUERY-MAP
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       ARRIVED-FROM-MENU.
+           MOVE DC-USER-ID   TO AQ-USER-ID.
+           MOVE DC-LAST-TIME TO AQ-LAST-TIME.
+           MOVE 'ENTER FILTERS, OR LEAVE BLANK FOR ALL' TO MSGO.
+           PERFORM SEND-QUERY-MAP.
+      *
+       RECEIVE-QUERY-MAP.
+           EXEC CICS RECEIVE
+                MAP('COAIN0A')
+                MAPSET('COAIN00')
+                INTO(COAIN0AI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+           OR WS-RESPONSE = DFHRESP(MAPFAIL)
+               PERFORM RUN-QUERY
+           ELSE
+               MOVE 'TERMINAL ERROR - TRY AGAIN' TO MSGO
+               PERFORM SEND-QUERY-MAP
+           END-IF.
+      *
+       RUN-QUERY.
+           IF (FROMDII NOT = SPACES AND FROMDII NOT NUMERIC)
+           OR (TODII NOT = SPACES AND TODII NOT NUMERIC)
+               MOVE 'DATES MUST BE NUMERIC' TO MSGO
+               PERFORM SEND-QUERY-MAP
+           ELSE
+               PERFORM BUILD-QUERY-FILTERS
+           END-IF.
+      *
+       BUILD-QUERY-FILTERS.
+           IF FROMDII = SPACES
+               MOVE 0 TO WS-FROM-DATE
+           ELSE
+               MOVE FROMDII TO WS-FROM-DATE
+           END-IF.
+           IF TODII = SPACES
+               MOVE 0 TO WS-TO-DATE
+           ELSE
+               MOVE TODII TO WS-TO-DATE
+           END-IF.
+           MOVE TRANDII TO WS-TRAN-FILTER.
+           MOVE SPACES TO COAIN0AO.
+           MOVE 0 TO WS-MATCH-COUNT.
+           PERFORM BROWSE-ABNDLOG.
+           IF WS-MATCH-COUNT = 0
+               MOVE 'NO MATCHING ABEND HISTORY RECORDS' TO MSGO
+           ELSE
+               MOVE 'QUERY COMPLETE' TO MSGO
+           END-IF.
+           PERFORM SEND-QUERY-MAP.
+      *
+      * ABNDLOG is keyed on AL-TASKN, not the AL-ABCODE this query
+      * filters on, so the browse still has to walk the whole file in
+      * task order and match in memory (EVALUATE-ABNDLOG-MATCH below) -
+      * LOW-VALUES guarantees the STARTBR positions at the very first
+      * record regardless of whatever was last left in AL-TASKN.
+       BROWSE-ABNDLOG.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE LOW-VALUES TO AL-TASKN.
+           EXEC CICS STARTBR
+                FILE('ABNDLOG')
+                RIDFLD(AL-TASKN)
+                GTEQ
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-EOF-FLAG
+           END-IF.
+           PERFORM UNTIL WS-BROWSE-EOF
+                      OR WS-MATCH-COUNT = 5
+               EXEC CICS READNEXT
+                    FILE('ABNDLOG')
+                    INTO(ABEND-LOG-RECORD)
+                    RIDFLD(AL-TASKN)
+                    RESP(WS-RESPONSE)
+               END-EXEC
+               IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-EOF-FLAG
+               ELSE
+                   PERFORM EVALUATE-ABNDLOG-MATCH
+               END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR
+                FILE('ABNDLOG')
+           END-EXEC.
+      *
+       EVALUATE-ABNDLOG-MATCH.
+           IF (WS-FROM-DATE = 0 OR AL-DATE >= WS-FROM-DATE)
+           AND (WS-TO-DATE = 0 OR AL-DATE <= WS-TO-DATE)
+           AND (WS-TRAN-FILTER = SPACES OR AL-TRANID = WS-TRAN-FILTER)
+               ADD 1 TO WS-MATCH-COUNT
+               MOVE AL-DATE TO WS-DATE-DISPLAY
+               MOVE AL-TIME TO WS-TIME-DISPLAY
+               STRING AL-ABCODE ' ' AL-TRANID ' ' WS-DATE-DISPLAY ' '
+                   WS-TIME-DISPLAY
+                   DELIMITED BY SIZE INTO LISTO(WS-MATCH-COUNT)
+           END-IF.
+      *
+       SEND-QUERY-MAP.
+           MOVE ENV-REGION-NAME TO ENVO.
+           EXEC CICS SEND
+                MAP('COAIN0A')
+                MAPSET('COAIN00')
+                FROM(COAIN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'     TO AQ-STATE.
+           MOVE EIBTIME TO AQ-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('AINQ')
+                COMMAREA(AINQ-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE AQ-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * CICSABND's BUMP-CONTROL-TOTAL against ABNDCTL.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
