@@ -1,31 +1,309 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CICSABND.
       *
-      * Test HANDLE ABEND invocation: register handler, trigger
-      * ABEND, verify handler paragraph executes.
+      * General-purpose abend-simulation transaction for DR testing.
+      * CICSMENU RETURNs TRANSID('ABND') with just the 13-byte session
+      * commarea - that is this transaction's "just arrived" case. It
+      * then prompts the operator for any abend code, registers a
+      * HANDLE ABEND, fires the simulated abend with the code keyed
+      * in, and logs it the same way a real failure would, so runbooks
+      * can be rehearsed against whichever code DR wants to simulate
+      * instead of only ever the hardcoded 'TEST' case.
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           COPY ABNDCA.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
        01  WS-STATUS              PIC X(20) VALUE SPACES.
+       01  WS-ABCODE              PIC X(4) VALUE SPACES.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  WS-CRIT-FLAG           PIC X VALUE 'N'.
+           88  WS-CRIT-ABEND      VALUE 'Y'.
+       01  WS-CX                  PIC 9 VALUE 0.
+       01  WS-CRIT-COUNT          PIC 9 VALUE 0.
+       01  WS-ALERT-MSG           PIC X(79) VALUE SPACES.
+       01  WS-CRITICAL-TABLE.
+      * Abend codes operations has flagged as critical enough to page
+      * on, not just log - a real shop would externalize this, but
+      * hand-seeded WORKING-STORAGE tables are how this shop already
+      * does small config data (see WS-AUTHTERM-TABLE in CICSSIGN).
+           05  WS-CRIT-ENTRY OCCURS 5 TIMES.
+               10  WS-CRIT-CODE   PIC X(4).
+       01  COABN0AI.
+           05  FILLER             PIC X(12).
+           05  ABCDIL             PIC S9(4) COMP.
+           05  ABCDIF             PIC X.
+           05  ABCDIA             PIC X.
+           05  ABCDII             PIC X(4).
+       01  COABN0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  MSGO               PIC X(40).
       *
-       PROCEDURE DIVISION.
+           COPY ABNDLOG.
+           COPY ABNDCTL.
+           COPY STATSREC.
+           COPY ENVCFG.
+      *
+       LINKAGE SECTION.
+           COPY ABNDCA
+               REPLACING ==ABND-TEST-COMMAREA== BY ==DFHCOMMAREA==
+               ==AC-STATE== BY ==DC-STATE==
+               ==AC-USER-ID== BY ==DC-USER-ID==
+               ==AC-LAST-TIME== BY ==DC-LAST-TIME==
+               ==AC-ABCODE== BY ==DC-ABCODE==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-LOGIC.
            DISPLAY 'ABEND TEST STARTING'.
            EXEC CICS HANDLE ABEND
                 LABEL(ABEND-HANDLER)
            END-EXEC.
-           DISPLAY 'HANDLER REGISTERED'.
-           EXEC CICS ABEND
-                ABCODE('TEST')
-           END-EXEC.
-           DISPLAY 'SHOULD NOT REACH HERE'.
+           PERFORM BUILD-CRITICAL-TABLE.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+      * EIBCALEN = 13 is CICSMENU's 13-byte SESSCA hand-off (DC-STATE,
+      * DC-USER-ID, DC-LAST-TIME only - DC-ABCODE is not yet valid);
+      * anything larger is our own RETURN TRANSID('ABND') commarea.
+               IF EIBCALEN = 13
+                   PERFORM ARRIVED-FROM-MENU
+               ELSE
+                   MOVE DC-USER-ID   TO AC-USER-ID
+                   MOVE DC-LAST-TIME TO AC-LAST-TIME
+                   PERFORM CHECK-IDLE-TIMEOUT
+                   IF WS-IDLE-EXPIRED
+                       DISPLAY 'SESSION IDLE TOO LONG - RE-SIGNON'
+                       EXEC CICS RETURN
+                            TRANSID('SIGN')
+                       END-EXEC
+                   ELSE
+                       PERFORM RECEIVE-ABEND-CODE
+                   END-IF
+               END-IF
+           END-IF.
            STOP RUN.
+      *
+       ARRIVED-FROM-MENU.
+           MOVE DC-USER-ID   TO AC-USER-ID.
+           MOVE DC-LAST-TIME TO AC-LAST-TIME.
+           MOVE 'PLEASE ENTER ABEND CODE TO SIMULATE' TO MSGO.
+           PERFORM SEND-PROMPT-MAP.
+      *
+       RECEIVE-ABEND-CODE.
+           EXEC CICS RECEIVE
+                MAP('COABN0A')
+                MAPSET('COABN00')
+                INTO(COABN0AI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+           AND ABCDII NOT = SPACES
+               MOVE ABCDII TO WS-ABCODE
+               EXEC CICS ABEND
+                    ABCODE(WS-ABCODE)
+               END-EXEC
+               DISPLAY 'SHOULD NOT REACH HERE'
+           ELSE
+               MOVE 'ENTER A 1-4 CHARACTER ABEND CODE' TO MSGO
+               PERFORM SEND-PROMPT-MAP
+           END-IF.
+      *
+       SEND-PROMPT-MAP.
+           MOVE ENV-REGION-NAME TO ENVO.
+           EXEC CICS SEND
+                MAP('COABN0A')
+                MAPSET('COABN00')
+                FROM(COABN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'     TO AC-STATE.
+           MOVE EIBTIME TO AC-LAST-TIME.
+           MOVE SPACES  TO AC-ABCODE.
+           EXEC CICS RETURN
+                TRANSID('ABND')
+                COMMAREA(ABND-TEST-COMMAREA)
+                LENGTH(17)
+           END-EXEC.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE AC-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
       *
        ABEND-HANDLER.
            DISPLAY 'ABEND HANDLER INVOKED'.
            MOVE 'HANDLED' TO WS-STATUS.
+           EXEC CICS ASSIGN
+                ABCODE(WS-ABCODE)
+           END-EXEC.
+           PERFORM BUMP-CONTROL-TOTAL.
+           PERFORM LOG-ABEND.
+           PERFORM CHECK-CRITICAL-ABEND.
            DISPLAY 'STATUS: HANDLED'.
+           MOVE 'I'     TO AC-STATE.
+           MOVE EIBTIME TO AC-LAST-TIME.
            EXEC CICS RETURN
                 TRANSID('MENU')
+                COMMAREA(ABND-TEST-COMMAREA)
+                LENGTH(13)
            END-EXEC.
            STOP RUN.
+      *
+      * Bumped before LOG-ABEND so the control total reflects every
+      * abend trapped even if the ABNDLOG write itself is ever skipped
+      * or fails - ABNDRECON reconciles against this, not the other
+      * way around.
+       BUMP-CONTROL-TOTAL.
+           MOVE 'ABNDCTL' TO AC-CTL-KEY.
+           EXEC CICS READ
+                FILE('ABNDCTL')
+                INTO(ABEND-CONTROL-RECORD)
+                RIDFLD(AC-CTL-KEY)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO AC-CTL-COUNT
+               EXEC CICS REWRITE
+                    FILE('ABNDCTL')
+                    FROM(ABEND-CONTROL-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO AC-CTL-COUNT
+               EXEC CICS WRITE
+                    FILE('ABNDCTL')
+                    FROM(ABEND-CONTROL-RECORD)
+                    RIDFLD(AC-CTL-KEY)
+                    KEYLENGTH(8)
+               END-EXEC
+           END-IF.
+      *
+      * RIDFLD(AL-TASKN) since ABNDLOG is keyed on the task number, not
+      * the abend code - EIBTASKN is unique per task, so this WRITE
+      * appends a new history row for every abend instead of colliding
+      * with an earlier occurrence of the same code. RESP-checked, not
+      * left to abend, so a WRITE failure can't take down the handler
+      * that's already cleaning up after one abend.
+       LOG-ABEND.
+           MOVE WS-ABCODE    TO AL-ABCODE.
+           MOVE EIBTASKN     TO AL-TASKN.
+           MOVE EIBTRNID     TO AL-TRANID.
+           MOVE EIBDATE      TO AL-DATE.
+           MOVE EIBTIME      TO AL-TIME.
+           EXEC CICS WRITE
+                FILE('ABNDLOG')
+                FROM(ABEND-LOG-RECORD)
+                RIDFLD(AL-TASKN)
+                KEYLENGTH(7)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+               DISPLAY 'ABNDLOG WRITE FAILED - RESP: ' WS-RESPONSE
+           END-IF.
+      *
+       BUILD-CRITICAL-TABLE.
+           MOVE 0 TO WS-CRIT-COUNT.
+           SET WS-CX TO 1.
+           MOVE 'ASRA' TO WS-CRIT-CODE(WS-CX).
+           ADD 1 TO WS-CRIT-COUNT.
+           SET WS-CX TO 2.
+           MOVE 'AEIA' TO WS-CRIT-CODE(WS-CX).
+           ADD 1 TO WS-CRIT-COUNT.
+           SET WS-CX TO 3.
+           MOVE 'ASRB' TO WS-CRIT-CODE(WS-CX).
+           ADD 1 TO WS-CRIT-COUNT.
+      *
+      * Most abend codes just get logged to ABNDLOG for the morning
+      * reconciliation report - a match here means operations wants to
+      * know about it the moment it happens, not the next morning, so
+      * it goes out to CSMT, the standard CICS-supplied console message
+      * transient data queue, the same way a real CICS-detected abend
+      * would raise a console alert.
+       CHECK-CRITICAL-ABEND.
+           MOVE 'N' TO WS-CRIT-FLAG.
+           PERFORM VARYING WS-CX FROM 1 BY 1
+                   UNTIL WS-CX > WS-CRIT-COUNT
+               IF WS-ABCODE = WS-CRIT-CODE(WS-CX)
+                   MOVE 'Y' TO WS-CRIT-FLAG
+               END-IF
+           END-PERFORM.
+           IF WS-CRIT-ABEND
+               STRING 'CRITICAL ABEND ' WS-ABCODE
+                      ' TRAN ' EIBTRNID
+                      ' TASK ' EIBTASKN
+                      DELIMITED BY SIZE INTO WS-ALERT-MSG
+               EXEC CICS WRITEQ TD
+                    QUEUE('CSMT')
+                    FROM(WS-ALERT-MSG)
+                    LENGTH(79)
+               END-EXEC
+           END-IF.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * BUMP-CONTROL-TOTAL above, keyed by TRANID/hour instead of a
+      * single control total.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
