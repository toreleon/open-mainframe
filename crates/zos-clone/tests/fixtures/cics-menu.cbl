@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSMENU.
+      *
+      * Shop main menu. CICSSIGN RETURNs TRANSID('MENU') after a
+      * successful signon and CICSABND's ABEND-HANDLER RETURNs
+      * TRANSID('MENU') after handling an abend - both dead-end here.
+      * Presents the available transactions as a numbered list and
+      * PF-key navigates the operator into the one they pick.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY SESSCA.
+           COPY STATSREC.
+           COPY SIGNLOG.
+           COPY ENVCFG.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-SEL-NUM             PIC 9 VALUE 0.
+       01  WS-IDX                 PIC 9 VALUE 0.
+       01  WS-MENU-COUNT          PIC 9 VALUE 0.
+       01  WS-SL-MATCH-COUNT      PIC 9(3) VALUE 0.
+       01  WS-SL-EOF-FLAG         PIC X VALUE 'N'.
+           88  WS-SL-BROWSE-EOF   VALUE 'Y'.
+       01  WS-LAST-SL-DATE        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-LAST-SL-TIME        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-LAST-SL-TERM        PIC X(4)  VALUE SPACES.
+       01  WS-PREV-SL-DATE        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-PREV-SL-TIME        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-PREV-SL-TERM        PIC X(4)  VALUE SPACES.
+       01  WS-PREV-DATE-DISPLAY   PIC 9(7)  VALUE 0.
+       01  WS-PREV-TIME-DISPLAY   PIC 9(7)  VALUE 0.
+       01  WS-LAST-SIGNON-MSG     PIC X(60) VALUE SPACES.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  WS-MENU-TABLE.
+           05  WS-MENU-ENTRY OCCURS 5 TIMES INDEXED BY WS-MX.
+               10  WS-MENU-NUM    PIC 9.
+               10  WS-MENU-TRANID PIC X(4).
+               10  WS-MENU-DESC   PIC X(30).
+       01  COMEN0AI.
+           05  FILLER             PIC X(12).
+           05  OPTNIL             PIC S9(4) COMP.
+           05  OPTNIF             PIC X.
+           05  OPTNIA             PIC X.
+           05  OPTNII             PIC 9.
+       01  COMEN0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO                PIC X(20).
+           05  LASTO              PIC X(60).
+           05  LISTOO             PIC X(40) OCCURS 5 TIMES.
+           05  MSGOO              PIC X(40).
+      *
+           COPY DFHBMSCA.
+           COPY DFHAID.
+      *
+       LINKAGE SECTION.
+           COPY SESSCA REPLACING ==SESSION-COMMAREA== BY ==DFHCOMMAREA==
+               ==SCA-STATE== BY ==DC-STATE==
+               ==SCA-USER-ID== BY ==DC-USER-ID==
+               ==SCA-LAST-TIME== BY ==DC-LAST-TIME==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'MENU PROGRAM STARTING'.
+           PERFORM BUILD-MENU-TABLE.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'MENU ENTERED WITH NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+               MOVE DC-USER-ID   TO SCA-USER-ID
+               MOVE DC-LAST-TIME TO SCA-LAST-TIME
+               PERFORM CHECK-IDLE-TIMEOUT
+               IF WS-IDLE-EXPIRED
+                   DISPLAY 'SESSION IDLE TOO LONG - FORCING RE-SIGNON'
+                   EXEC CICS RETURN
+                        TRANSID('SIGN')
+                   END-EXEC
+               ELSE
+                   IF DC-STATE = 'M'
+                       EXEC CICS RECEIVE
+                            MAP('COMEN0A')
+                            MAPSET('COMEN00')
+                            INTO(COMEN0AI)
+                            RESP(WS-RESPONSE)
+                       END-EXEC
+                       IF WS-RESPONSE = DFHRESP(NORMAL)
+                       AND OPTNII IS NUMERIC
+                           MOVE OPTNII TO WS-SEL-NUM
+                           PERFORM PROCESS-SELECTION
+                       ELSE
+                           MOVE 'INVALID SELECTION - ENTER A NUMBER'
+                             TO MSGOO
+                           PERFORM SEND-MENU-SCREEN
+                       END-IF
+                   ELSE
+                       PERFORM ARRIVED-AT-MENU
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+      * DC-STATE = 'M' (set by SEND-MENU-SCREEN below) means this is
+      * our own pseudoconversational turn, resuming a screen we already
+      * sent - anything else (CICSSIGN's 'R' on a fresh signon, or an
+      * abend-simulation transaction's 13-byte hand-off) means the
+      * operator is arriving fresh, so show the welcome/last-signon
+      * line instead of trying to RECEIVE input off a screen nobody
+      * has seen yet.
+       ARRIVED-AT-MENU.
+           PERFORM LOOKUP-LAST-SIGNON.
+           MOVE SPACES TO MSGOO.
+           PERFORM SEND-MENU-SCREEN.
+      *
+      * SIGNLOG has one record per signon attempt, written by CICSSIGN
+      * before it RETURNs into MENU, so the most recent 'S' match for
+      * this user is the signon that just happened; the one before it
+      * is the "last signed on" the operator actually wants to see.
+      * SIGNLOG is written without a RIDFLD (sequential/ESDS style, the
+      * same as CICSSIGN's own WRITE), so browsing it end to end with
+      * STARTBR/READNEXT and filtering in memory is the only option,
+      * same idiom as CICSAINQ's browse of ABNDLOG.
+       LOOKUP-LAST-SIGNON.
+           MOVE 0 TO WS-SL-MATCH-COUNT.
+           MOVE SPACES TO LASTO.
+           MOVE 'N' TO WS-SL-EOF-FLAG.
+           EXEC CICS STARTBR
+                FILE('SIGNLOG')
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-SL-EOF-FLAG
+           END-IF.
+           PERFORM UNTIL WS-SL-BROWSE-EOF
+               EXEC CICS READNEXT
+                    FILE('SIGNLOG')
+                    INTO(SIGNON-LOG-RECORD)
+                    RESP(WS-RESPONSE)
+               END-EXEC
+               IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+                   MOVE 'Y' TO WS-SL-EOF-FLAG
+               ELSE
+                   IF SL-USER-ID = SCA-USER-ID AND SL-SIGNON-OK
+                       MOVE WS-LAST-SL-DATE TO WS-PREV-SL-DATE
+                       MOVE WS-LAST-SL-TIME TO WS-PREV-SL-TIME
+                       MOVE WS-LAST-SL-TERM TO WS-PREV-SL-TERM
+                       MOVE SL-DATE          TO WS-LAST-SL-DATE
+                       MOVE SL-TIME          TO WS-LAST-SL-TIME
+                       MOVE SL-TERM-ID       TO WS-LAST-SL-TERM
+                       ADD 1 TO WS-SL-MATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXEC CICS ENDBR
+                FILE('SIGNLOG')
+           END-EXEC.
+           IF WS-SL-MATCH-COUNT > 1
+               MOVE WS-PREV-SL-DATE TO WS-PREV-DATE-DISPLAY
+               MOVE WS-PREV-SL-TIME TO WS-PREV-TIME-DISPLAY
+               STRING 'LAST SIGNED ON ' WS-PREV-DATE-DISPLAY
+                      ' ' WS-PREV-TIME-DISPLAY
+                      ' FROM ' WS-PREV-SL-TERM
+                      DELIMITED BY SIZE INTO WS-LAST-SIGNON-MSG
+           ELSE
+               MOVE 'FIRST SIGNON ON RECORD FOR THIS USER'
+                 TO WS-LAST-SIGNON-MSG
+           END-IF.
+      *
+       BUILD-MENU-TABLE.
+           MOVE 0 TO WS-MENU-COUNT.
+           SET WS-MX TO 1.
+           MOVE 1      TO WS-MENU-NUM(WS-MX).
+           MOVE 'ABND' TO WS-MENU-TRANID(WS-MX).
+           MOVE 'ABEND SIMULATION / DR TEST' TO WS-MENU-DESC(WS-MX).
+           ADD 1 TO WS-MENU-COUNT.
+           SET WS-MX TO 2.
+           MOVE 2      TO WS-MENU-NUM(WS-MX).
+           MOVE 'PCHG' TO WS-MENU-TRANID(WS-MX).
+           MOVE 'CHANGE PASSWORD' TO WS-MENU-DESC(WS-MX).
+           ADD 1 TO WS-MENU-COUNT.
+           SET WS-MX TO 3.
+           MOVE 3      TO WS-MENU-NUM(WS-MX).
+           MOVE 'AINQ' TO WS-MENU-TRANID(WS-MX).
+           MOVE 'ABEND HISTORY INQUIRY' TO WS-MENU-DESC(WS-MX).
+           ADD 1 TO WS-MENU-COUNT.
+           SET WS-MX TO 4.
+           MOVE 4      TO WS-MENU-NUM(WS-MX).
+           MOVE 'SOFF' TO WS-MENU-TRANID(WS-MX).
+           MOVE 'SIGN OFF' TO WS-MENU-DESC(WS-MX).
+           ADD 1 TO WS-MENU-COUNT.
+           SET WS-MX TO 5.
+           MOVE 5      TO WS-MENU-NUM(WS-MX).
+           MOVE 'URST' TO WS-MENU-TRANID(WS-MX).
+           MOVE 'RESET LOCKED USER (SUPERVISOR)' TO WS-MENU-DESC(WS-MX).
+           ADD 1 TO WS-MENU-COUNT.
+      *
+       SEND-MENU-SCREEN.
+           MOVE SPACES TO COMEN0AO.
+           MOVE ENV-REGION-NAME TO ENVO.
+           MOVE WS-LAST-SIGNON-MSG TO LASTO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MENU-COUNT
+               SET WS-MX TO WS-IDX
+               STRING WS-MENU-NUM(WS-MX) '. '
+                      WS-MENU-DESC(WS-MX)
+                      DELIMITED BY SIZE
+                      INTO LISTOO(WS-IDX)
+           END-PERFORM.
+           EXEC CICS SEND
+                MAP('COMEN0A')
+                MAPSET('COMEN00')
+                FROM(COMEN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'M'     TO SCA-STATE.
+           MOVE EIBTIME TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('MENU')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       PROCESS-SELECTION.
+           SET WS-MX TO 1.
+           SEARCH WS-MENU-ENTRY
+               AT END
+                   MOVE 'NO SUCH MENU OPTION - TRY AGAIN' TO MSGOO
+                   PERFORM SEND-MENU-SCREEN
+               WHEN WS-MENU-NUM(WS-MX) = WS-SEL-NUM
+                   MOVE EIBTIME TO SCA-LAST-TIME
+                   EXEC CICS RETURN
+                        TRANSID(WS-MENU-TRANID(WS-MX))
+                        COMMAREA(SESSION-COMMAREA)
+                        LENGTH(13)
+                   END-EXEC
+           END-SEARCH.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE SCA-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * CICSABND's BUMP-CONTROL-TOTAL against ABNDCTL.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
