@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSPCHG.
+      *
+      * Self-service password change transaction. CICSMENU RETURNs
+      * TRANSID('PCHG') with the plain 13-byte SESSCA hand-off - that is
+      * this transaction's "just arrived" case - and so does CICSSIGN
+      * itself when the signed-on user's password has expired. Prompts
+      * for the old password plus the new one (twice, for confirmation),
+      * rejects a new password that doesn't match the old one on file,
+      * rejects reuse of the current password, and enforces a minimum
+      * age between changes off UM-PWD-CHANGED-DATE before updating
+      * USRFILE.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY PCHGCA.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-AGE-FLAG            PIC X VALUE 'N'.
+           88  WS-CHANGED-TOO-RECENTLY VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  WS-MIN-AGE-DAYS        PIC S9(5) VALUE 1.
+       01  WS-DATE-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-DAYS-RESULT         PIC S9(5) VALUE 0.
+       01  WS-PREV-DAYS           PIC S9(5) VALUE 0.
+       01  WS-CURR-DAYS           PIC S9(5) VALUE 0.
+       01  WS-AGE-DAYS            PIC S9(5) VALUE 0.
+       01  WS-DATE-WORK.
+           05  WS-DW-CENT         PIC 9.
+           05  WS-DW-YY           PIC 99.
+           05  WS-DW-DDD          PIC 999.
+       01  COPCH0AI.
+           05  FILLER             PIC X(12).
+           05  OLDPWIL            PIC S9(4) COMP.
+           05  OLDPWIF             PIC X.
+           05  OLDPWIA             PIC X.
+           05  OLDPWII             PIC X(8).
+           05  NEWPWIL            PIC S9(4) COMP.
+           05  NEWPWIF             PIC X.
+           05  NEWPWIA             PIC X.
+           05  NEWPWII             PIC X(8).
+           05  NEWCFIL            PIC S9(4) COMP.
+           05  NEWCFIF             PIC X.
+           05  NEWCFIA             PIC X.
+           05  NEWCFII             PIC X(8).
+       01  COPCH0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  MSGO               PIC X(40).
+      *
+           COPY USRFILE.
+           COPY STATSREC.
+           COPY ENVCFG.
+      *
+       LINKAGE SECTION.
+           COPY PCHGCA REPLACING ==PWDCHG-COMMAREA== BY ==DFHCOMMAREA==
+               ==PC-STATE== BY ==DC-STATE==
+               ==PC-USER-ID== BY ==DC-USER-ID==
+               ==PC-LAST-TIME== BY ==DC-LAST-TIME==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'PASSWORD CHANGE STARTING'.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+      * EIBCALEN = 13 is the plain SESSCA-shaped hand-off, from either
+      * CICSMENU's menu selection or CICSSIGN's forced password-expiry
+      * redirect; anything larger is our own RETURN TRANSID('PCHG')
+      * commarea, back from the operator keying in the passwords.
+               IF EIBCALEN = 13
+                   PERFORM ARRIVED-AT-PCHG
+               ELSE
+                   MOVE DC-USER-ID   TO PC-USER-ID
+                   MOVE DC-LAST-TIME TO PC-LAST-TIME
+                   PERFORM CHECK-IDLE-TIMEOUT
+                   IF WS-IDLE-EXPIRED
+                       DISPLAY 'SESSION IDLE TOO LONG - RE-SIGNON'
+                       EXEC CICS RETURN
+                            TRANSID('SIGN')
+                       END-EXEC
+                   ELSE
+                       PERFORM RECEIVE-PWDCHG-MAP
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       ARRIVED-AT-PCHG.
+           MOVE DC-USER-ID   TO PC-USER-ID.
+           MOVE DC-LAST-TIME TO PC-LAST-TIME.
+           MOVE 'ENTER OLD PASSWORD AND NEW PASSWORD TWICE' TO MSGO.
+           PERFORM SEND-PWDCHG-MAP.
+      *
+       RECEIVE-PWDCHG-MAP.
+           EXEC CICS RECEIVE
+                MAP('COPCH0A')
+                MAPSET('COPCH00')
+                INTO(COPCH0AI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+           AND OLDPWII NOT = SPACES
+           AND NEWPWII NOT = SPACES
+           AND NEWCFII NOT = SPACES
+               PERFORM VALIDATE-AND-CHANGE-PASSWORD
+           ELSE
+               MOVE 'ENTER OLD PASSWORD AND NEW PASSWORD TWICE'
+                 TO MSGO
+               PERFORM SEND-PWDCHG-MAP
+           END-IF.
+      *
+       VALIDATE-AND-CHANGE-PASSWORD.
+           EXEC CICS READ
+                FILE('USRFILE')
+                INTO(USER-MASTER-RECORD)
+                RIDFLD(PC-USER-ID)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE NOT = DFHRESP(NORMAL)
+               DISPLAY 'PASSWORD CHANGE FAILED - UNKNOWN USER ID'
+               MOVE 'PASSWORD CHANGE FAILED - TRY AGAIN' TO MSGO
+               PERFORM SEND-PWDCHG-MAP
+           ELSE
+               IF OLDPWII NOT = UM-PASSWORD
+                   EXEC CICS UNLOCK
+                        FILE('USRFILE')
+                   END-EXEC
+                   MOVE 'OLD PASSWORD IS INCORRECT' TO MSGO
+                   PERFORM SEND-PWDCHG-MAP
+               ELSE
+                   IF NEWPWII NOT = NEWCFII
+                       EXEC CICS UNLOCK
+                            FILE('USRFILE')
+                       END-EXEC
+                       MOVE 'NEW PASSWORD ENTRIES DO NOT MATCH' TO MSGO
+                       PERFORM SEND-PWDCHG-MAP
+                   ELSE
+                       IF NEWPWII = UM-PASSWORD
+                           EXEC CICS UNLOCK
+                                FILE('USRFILE')
+                           END-EXEC
+                           MOVE 'NEW PASSWORD MUST DIFFER FROM OLD'
+                             TO MSGO
+                           PERFORM SEND-PWDCHG-MAP
+                       ELSE
+                           PERFORM CHECK-MIN-PASSWORD-AGE
+                           IF WS-CHANGED-TOO-RECENTLY
+                               EXEC CICS UNLOCK
+                                    FILE('USRFILE')
+                               END-EXEC
+                               MOVE 'PASSWORD CHANGED TOO RECENTLY'
+                                 TO MSGO
+                               PERFORM SEND-PWDCHG-MAP
+                           ELSE
+                               PERFORM APPLY-PASSWORD-CHANGE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       APPLY-PASSWORD-CHANGE.
+           MOVE NEWPWII TO UM-PASSWORD.
+           MOVE EIBDATE TO UM-PWD-CHANGED-DATE.
+           EXEC CICS REWRITE
+                FILE('USRFILE')
+                FROM(USER-MASTER-RECORD)
+           END-EXEC.
+           DISPLAY 'PASSWORD CHANGED FOR USER: ' PC-USER-ID.
+           MOVE 'R'      TO PC-STATE.
+           MOVE EIBTIME  TO PC-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('MENU')
+                COMMAREA(PWDCHG-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       SEND-PWDCHG-MAP.
+           MOVE ENV-REGION-NAME TO ENVO.
+           EXEC CICS SEND
+                MAP('COPCH0A')
+                MAPSET('COPCH00')
+                FROM(COPCH0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'     TO PC-STATE.
+           MOVE EIBTIME TO PC-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('PCHG')
+                COMMAREA(PWDCHG-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE PC-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
+      *
+      * UM-PWD-CHANGED-DATE / EIBDATE are packed 0CYYDDD Julian dates.
+      * Approximating YY*366+DDD as a day count (ignoring leap years and
+      * century rollover) is good enough to police a same-era minimum
+      * change interval - the same kind of simplification already made
+      * by CHECK-IDLE-TIMEOUT for a midnight rollover.
+       CHECK-MIN-PASSWORD-AGE.
+           MOVE 'N' TO WS-AGE-FLAG.
+           IF UM-PWD-CHANGED-DATE = 0
+               DISPLAY 'PASSWORD NEVER CHANGED BEFORE - NO AGE CHECK'
+           ELSE
+               MOVE UM-PWD-CHANGED-DATE TO WS-DATE-RAW
+               PERFORM DATE-TO-DAYS
+               MOVE WS-DAYS-RESULT TO WS-PREV-DAYS
+               MOVE EIBDATE TO WS-DATE-RAW
+               PERFORM DATE-TO-DAYS
+               MOVE WS-DAYS-RESULT TO WS-CURR-DAYS
+               COMPUTE WS-AGE-DAYS = WS-CURR-DAYS - WS-PREV-DAYS
+               IF WS-AGE-DAYS < WS-MIN-AGE-DAYS
+                   MOVE 'Y' TO WS-AGE-FLAG
+               END-IF
+           END-IF.
+      *
+       DATE-TO-DAYS.
+           COMPUTE WS-DW-CENT = WS-DATE-RAW / 1000000.
+           COMPUTE WS-DW-YY =
+               FUNCTION MOD(WS-DATE-RAW / 1000, 100).
+           COMPUTE WS-DW-DDD = FUNCTION MOD(WS-DATE-RAW, 1000).
+           COMPUTE WS-DAYS-RESULT =
+               ((WS-DW-CENT * 100) + WS-DW-YY) * 366 + WS-DW-DDD.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * CICSABND's BUMP-CONTROL-TOTAL against ABNDCTL.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
