@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSSOFF.
+      *
+      * Graceful sign-off. CICSMENU RETURNs TRANSID('SOFF') when the
+      * operator picks it from the menu - unlike every other menu
+      * option this one never starts its own pseudoconversation, it
+      * logs the logoff, repaints the signon screen with a farewell
+      * message, and hands straight back to CICSSIGN with a cleared
+      * commarea, exactly as if the terminal had just powered on.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY SESSCA.
+           COPY STATSREC.
+           COPY SIGNLOG.
+           COPY ENVCFG.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  COSGN0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  DATEO              PIC 99/999.
+           05  TIMEO              PIC X(8).
+           05  MSGO               PIC X(40).
+      *
+       LINKAGE SECTION.
+           COPY SESSCA REPLACING ==SESSION-COMMAREA== BY ==DFHCOMMAREA==
+               ==SCA-STATE== BY ==DC-STATE==
+               ==SCA-USER-ID== BY ==DC-USER-ID==
+               ==SCA-LAST-TIME== BY ==DC-LAST-TIME==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'SIGNOFF PROGRAM STARTING'.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'SIGNOFF WITH NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+               MOVE DC-USER-ID TO SCA-USER-ID
+               PERFORM LOG-SIGNOFF
+               PERFORM SEND-FAREWELL-MAP
+           END-IF.
+           STOP RUN.
+      *
+       LOG-SIGNOFF.
+           MOVE SCA-USER-ID TO SL-USER-ID.
+           MOVE EIBTRMID    TO SL-TERM-ID.
+           MOVE EIBDATE     TO SL-DATE.
+           MOVE EIBTIME     TO SL-TIME.
+           MOVE 'O'         TO SL-EVENT.
+           EXEC CICS WRITE
+                FILE('SIGNLOG')
+                FROM(SIGNON-LOG-RECORD)
+           END-EXEC.
+      *
+      * Repaints COSGN0A itself instead of RETURNing TRANSID('SIGN')
+      * with DC-STATE='I' and letting CICSSIGN's own SEND-INITIAL-MAP
+      * do it, so the farewell message can be shown on the very screen
+      * the operator lands back on - CICSSIGN's initial send always
+      * clears MSGO via CHECK-SYSTEM-NOTICE and would stomp on it.
+       SEND-FAREWELL-MAP.
+           MOVE SPACES TO COSGN0AO.
+           MOVE ENV-REGION-NAME TO ENVO.
+           STRING 'SIGNED OFF - GOODBYE ' SCA-USER-ID
+               DELIMITED BY SIZE INTO MSGO.
+           EXEC CICS SEND
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                FROM(COSGN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'      TO SCA-STATE.
+           MOVE SPACES   TO SCA-USER-ID.
+           MOVE EIBTIME  TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('SIGN')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * every other transaction's BUMP-TXN-STATS against STATSREC.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
