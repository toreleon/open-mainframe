@@ -6,9 +6,53 @@
       *
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-COMMAREA.
-           05  WS-STATE           PIC X VALUE 'I'.
+           COPY SESSCA.
        01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-SIGNON-FLAG         PIC X VALUE 'N'.
+           88  WS-SIGNON-OK       VALUE 'Y'.
+       01  WS-LOCKOUT-THRESHOLD   PIC S9(4) COMP VALUE 5.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  WS-EXPIRE-FLAG         PIC X VALUE 'N'.
+           88  WS-PASSWORD-EXPIRED VALUE 'Y'.
+       01  WS-MAX-AGE-DAYS        PIC S9(5) VALUE 90.
+       01  WS-DATE-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-DAYS-RESULT         PIC S9(5) VALUE 0.
+       01  WS-PREV-DAYS           PIC S9(5) VALUE 0.
+       01  WS-CURR-DAYS           PIC S9(5) VALUE 0.
+       01  WS-AGE-DAYS            PIC S9(5) VALUE 0.
+       01  WS-DATE-WORK.
+           05  WS-DW-CENT         PIC 9.
+           05  WS-DW-YY           PIC 99.
+           05  WS-DW-DDD          PIC 999.
+       01  WS-PIN-FLAG            PIC X VALUE 'N'.
+           88  WS-REQUIRES-PIN    VALUE 'Y'.
+       01  WS-VALIDATED-USER-ID   PIC X(8) VALUE SPACES.
+       01  WS-CLASS-RESTRICTED-FLAG PIC X VALUE 'N'.
+           88  WS-CLASS-RESTRICTED VALUE 'Y'.
+       01  WS-TERM-AUTH-FLAG      PIC X VALUE 'N'.
+           88  WS-TERM-AUTHORIZED VALUE 'Y'.
+       01  WS-HDR-DATE-DISPLAY    PIC 9(5) VALUE 0.
+       01  WS-AT-COUNT            PIC 9 VALUE 0.
+       01  WS-ATX                 PIC 9 VALUE 0.
+       01  WS-AUTHTERM-TABLE.
+      * Seed authorized-terminal list for restricted security classes -
+      * a real shop would externalize this, but the existing menu/tally
+      * tables in this shop are hand-seeded WORKING-STORAGE tables too.
+      * A class with no rows here is unrestricted.
+           05  WS-AT-ENTRY OCCURS 10 TIMES.
+               10  WS-AT-CLASS    PIC X(2).
+               10  WS-AT-TERM     PIC X(4).
        01  COSGN0AI.
            05  FILLER             PIC X(12).
            05  USRIDIL             PIC S9(4) COMP.
@@ -19,36 +63,517 @@
            05  PASSWIF             PIC X.
            05  PASSWIA             PIC X.
            05  PASSWII             PIC X(8).
+       01  COSGN0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  DATEO              PIC 99/999.
+           05  TIMEO              PIC X(8).
+           05  MSGO               PIC X(40).
+       01  COSGN0BI.
+           05  FILLER             PIC X(12).
+           05  PINIL              PIC S9(4) COMP.
+           05  PINIF               PIC X.
+           05  PINIA               PIC X.
+           05  PINII               PIC X(4).
+       01  COSGN0BO.
+           05  FILLER             PIC X(12).
+           05  ENV2O              PIC X(20).
+           05  MSG2O              PIC X(40).
+      *
+           COPY USRFILE.
+           COPY SIGNLOG.
+           COPY STATSREC.
+           COPY SYSNOTE.
+           COPY ENVCFG.
       *
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+           COPY SESSCA REPLACING ==SESSION-COMMAREA== BY ==DFHCOMMAREA==
+               ==SCA-STATE== BY ==DC-STATE==
+               ==SCA-USER-ID== BY ==DC-USER-ID==
+               ==SCA-LAST-TIME== BY ==DC-LAST-TIME==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
        MAIN-LOGIC.
            DISPLAY 'SIGNON PROGRAM STARTING'.
+           PERFORM BUILD-AUTHTERM-TABLE.
+           PERFORM BUMP-TXN-STATS.
       *
       * Check if this is a fresh start or return from input
            IF EIBCALEN = 0
-               DISPLAY 'INITIAL START - SENDING MAP'
-               EXEC CICS SEND
-                    MAP('COSGN0A')
-                    MAPSET('COSGN00')
-                    ERASE
-               END-EXEC
-               DISPLAY 'MAP SENT - RETURNING WITH TRANSID'
-               EXEC CICS RETURN
-                    TRANSID('SIGN')
-                    COMMAREA(WS-COMMAREA)
-                    LENGTH(1)
-               END-EXEC
+               PERFORM SEND-INITIAL-MAP
            ELSE
-               DISPLAY 'RETURNED FROM INPUT'
-               EXEC CICS RECEIVE
-                    MAP('COSGN0A')
-                    MAPSET('COSGN00')
-                    INTO(COSGN0AI)
-               END-EXEC
+               PERFORM CHECK-IDLE-TIMEOUT
+               IF WS-IDLE-EXPIRED
+                   DISPLAY 'SESSION IDLE TOO LONG - FORCING RE-SIGNON'
+                   MOVE 'SESSION TIMED OUT - PLEASE SIGN ON AGAIN'
+                     TO MSGO
+                   PERFORM SEND-SIGNON-MAP-WITH-MSG
+               ELSE
+                   IF DC-STATE = 'P'
+                       MOVE DC-USER-ID TO WS-VALIDATED-USER-ID
+                       PERFORM RECEIVE-PIN-MAP
+                   ELSE
+                       PERFORM PROCESS-SIGNON-INPUT
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       PROCESS-SIGNON-INPUT.
+           PERFORM RECEIVE-SIGNON-MAP.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
                DISPLAY 'USER ID: ' USRIDII
-               DISPLAY 'PASSWORD: ' PASSWII
-               DISPLAY 'SIGNON COMPLETE'
-               EXEC CICS RETURN
+               MOVE USRIDII TO WS-VALIDATED-USER-ID
+               PERFORM VALIDATE-USER
+               IF WS-SIGNON-OK
+                   PERFORM CHECK-REQUIRES-PIN
+                   IF NOT WS-REQUIRES-PIN
+                       PERFORM LOG-SIGNON-ATTEMPT
+                   END-IF
+                   PERFORM ROUTE-AFTER-SIGNON
+               ELSE
+                   PERFORM LOG-SIGNON-ATTEMPT
+                   PERFORM RE-PROMPT-SIGNON-MAP
+               END-IF
+           ELSE
+               IF WS-RESPONSE = DFHRESP(MAPFAIL)
+                   DISPLAY 'MAPFAIL - EMPTY INPUT, RE-PROMPTING'
+                   MOVE 'PLEASE ENTER USER ID AND PASSWORD' TO MSGO
+               ELSE
+                   DISPLAY 'RECEIVE MAP FAILED - RESP: ' WS-RESPONSE
+                   MOVE 'TERMINAL ERROR - PLEASE SIGN ON AGAIN'
+                     TO MSGO
+               END-IF
+               PERFORM SEND-SIGNON-MAP-WITH-MSG
+           END-IF.
+      *
+      * A class requiring a PIN doesn't get its SIGNLOG record written
+      * here - GOTO-PIN-PROMPT below sends the operator to the second
+      * factor first, and RECEIVE-PIN-MAP logs the eventual outcome, so
+      * the audit trail (and CICSMENU's LOOKUP-LAST-SIGNON, which
+      * filters on SL-SIGNON-OK) never shows a signon as successful
+      * until the whole sequence completes.
+       ROUTE-AFTER-SIGNON.
+           IF WS-REQUIRES-PIN
+               PERFORM GOTO-PIN-PROMPT
+           ELSE
+               PERFORM CHECK-PASSWORD-EXPIRED
+               IF WS-PASSWORD-EXPIRED
+                   PERFORM GOTO-PWDCHG
+               ELSE
+                   PERFORM GOTO-MENU
+               END-IF
+           END-IF.
+      *
+       SEND-INITIAL-MAP.
+           DISPLAY 'INITIAL START - SENDING MAP'.
+           PERFORM CHECK-SYSTEM-NOTICE.
+           MOVE ENV-REGION-NAME TO ENVO.
+           PERFORM FORMAT-SIGNON-HEADER.
+           EXEC CICS SEND
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                FROM(COSGN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           DISPLAY 'MAP SENT - RETURNING WITH TRANSID'.
+           MOVE 'I'      TO SCA-STATE.
+           MOVE SPACES   TO SCA-USER-ID.
+           MOVE EIBTIME  TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('SIGN')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+      * Header date/time reuses the same Julian/HH-MM-SS decomposition
+      * as CHECK-PASSWORD-EXPIRED's DATE-TO-DAYS and CHECK-IDLE-
+      * TIMEOUT's TIME-TO-SECONDS - EIBDATE/EIBTIME recomputed fresh on
+      * every call, so there's nothing left for a later paragraph to
+      * read stale.
+       FORMAT-SIGNON-HEADER.
+           MOVE EIBDATE TO WS-DATE-RAW.
+           PERFORM DATE-TO-DAYS.
+           COMPUTE WS-HDR-DATE-DISPLAY =
+               (WS-DW-YY * 1000) + WS-DW-DDD.
+           MOVE WS-HDR-DATE-DISPLAY TO DATEO.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           STRING WS-TW-HH ':' WS-TW-MM ':' WS-TW-SS
+               DELIMITED BY SIZE INTO TIMEO.
+      *
+      * EODRPT rewrites SYSNOTE as its last step every overnight close.
+      * A missing record just means EODRPT hasn't run yet (or this is a
+      * region where it never does), so a not-normal RESP leaves the
+      * signon screen's message line blank rather than treated as an
+      * error.
+       CHECK-SYSTEM-NOTICE.
+           MOVE SPACES TO MSGO.
+           MOVE 'SYSNOTE1' TO SN-KEY.
+           EXEC CICS READ
+                FILE('SYSNOTE')
+                INTO(SYSTEM-NOTICE-RECORD)
+                RIDFLD(SN-KEY)
+                KEYLENGTH(8)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               MOVE SN-MESSAGE TO MSGO
+           END-IF.
+      *
+       RECEIVE-SIGNON-MAP.
+           DISPLAY 'RETURNED FROM INPUT'.
+           EXEC CICS RECEIVE
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                INTO(COSGN0AI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+      *
+       RE-PROMPT-SIGNON-MAP.
+           MOVE 'SIGNON REJECTED - INVALID USER ID OR PASSWORD'
+             TO MSGO.
+           PERFORM SEND-SIGNON-MAP-WITH-MSG.
+      *
+       SEND-SIGNON-MAP-WITH-MSG.
+           MOVE ENV-REGION-NAME TO ENVO.
+           PERFORM FORMAT-SIGNON-HEADER.
+           EXEC CICS SEND
+                MAP('COSGN0A')
+                MAPSET('COSGN00')
+                FROM(COSGN0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'      TO SCA-STATE.
+           MOVE SPACES   TO SCA-USER-ID.
+           MOVE EIBTIME  TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('SIGN')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       GOTO-MENU.
+           DISPLAY 'SIGNON COMPLETE'.
+           MOVE 'R'                  TO SCA-STATE.
+           MOVE WS-VALIDATED-USER-ID TO SCA-USER-ID.
+           MOVE EIBTIME              TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('MENU')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       GOTO-PWDCHG.
+           DISPLAY 'PASSWORD EXPIRED - FORCING CHANGE'.
+           MOVE 'R'                  TO SCA-STATE.
+           MOVE WS-VALIDATED-USER-ID TO SCA-USER-ID.
+           MOVE EIBTIME              TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('PCHG')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       GOTO-PIN-PROMPT.
+           DISPLAY 'PASSWORD OK - PROMPTING FOR PIN'.
+           MOVE 'ENTER YOUR ONE-TIME PIN' TO MSG2O.
+           MOVE ENV-REGION-NAME TO ENV2O.
+           EXEC CICS SEND
+                MAP('COSGN0B')
+                MAPSET('COSGN00')
+                FROM(COSGN0BO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'P'                  TO SCA-STATE.
+           MOVE WS-VALIDATED-USER-ID TO SCA-USER-ID.
+           MOVE EIBTIME              TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('SIGN')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+       RECEIVE-PIN-MAP.
+           EXEC CICS RECEIVE
+                MAP('COSGN0B')
+                MAPSET('COSGN00')
+                INTO(COSGN0BI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               PERFORM VALIDATE-PIN
+               PERFORM LOG-SIGNON-ATTEMPT
+               IF WS-SIGNON-OK
+                   PERFORM CHECK-PASSWORD-EXPIRED
+                   PERFORM ROUTE-AFTER-PIN
+               ELSE
+                   MOVE 'INCORRECT PIN - TRY AGAIN' TO MSG2O
+                   PERFORM RE-PROMPT-PIN-MAP
+               END-IF
+           ELSE
+               MOVE 'ENTER YOUR ONE-TIME PIN' TO MSG2O
+               PERFORM RE-PROMPT-PIN-MAP
+           END-IF.
+      *
+       ROUTE-AFTER-PIN.
+           IF WS-PASSWORD-EXPIRED
+               PERFORM GOTO-PWDCHG
+           ELSE
+               PERFORM GOTO-MENU
+           END-IF.
+      *
+       RE-PROMPT-PIN-MAP.
+           MOVE ENV-REGION-NAME TO ENV2O.
+           EXEC CICS SEND
+                MAP('COSGN0B')
+                MAPSET('COSGN00')
+                FROM(COSGN0BO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'P'                  TO SCA-STATE.
+           MOVE WS-VALIDATED-USER-ID TO SCA-USER-ID.
+           MOVE EIBTIME              TO SCA-LAST-TIME.
+           EXEC CICS RETURN
+                TRANSID('SIGN')
+                COMMAREA(SESSION-COMMAREA)
+                LENGTH(13)
+           END-EXEC.
+      *
+      * READ UPDATE so a wrong PIN can be counted against the same
+      * UM-FAILED-ATTEMPTS/UM-LOCKED lockout VALIDATE-USER's password
+      * check uses, via the same BUMP-FAILED-ATTEMPTS paragraph -
+      * otherwise a caller who already knows the password could guess
+      * the PIN with no limit.
+       VALIDATE-PIN.
+           MOVE 'N' TO WS-SIGNON-FLAG.
+           EXEC CICS READ
+                FILE('USRFILE')
+                INTO(USER-MASTER-RECORD)
+                RIDFLD(WS-VALIDATED-USER-ID)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               IF PINII = UM-PIN
+                   MOVE 'Y' TO WS-SIGNON-FLAG
+                   EXEC CICS UNLOCK
+                        FILE('USRFILE')
+                   END-EXEC
+               ELSE
+                   DISPLAY 'SIGNON FAILED - PIN MISMATCH'
+                   PERFORM BUMP-FAILED-ATTEMPTS
+               END-IF
+           ELSE
+               DISPLAY 'SIGNON FAILED - PIN MISMATCH'
+           END-IF.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE DC-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
+      *
+       VALIDATE-USER.
+      * Never DISPLAY PASSWII or UM-PASSWORD here - only the
+      * success/failure outcome below may go to the job log.
+           MOVE 'N' TO WS-SIGNON-FLAG.
+           EXEC CICS READ
+                FILE('USRFILE')
+                INTO(USER-MASTER-RECORD)
+                RIDFLD(USRIDII)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               IF UM-IS-LOCKED
+                   DISPLAY 'SIGNON FAILED - ACCOUNT LOCKED'
+                   EXEC CICS UNLOCK
+                        FILE('USRFILE')
+                   END-EXEC
+               ELSE
+                   IF PASSWII = UM-PASSWORD
+                       PERFORM CHECK-TERMINAL-AUTHORIZED
+                       IF WS-TERM-AUTHORIZED
+                           MOVE 'Y' TO WS-SIGNON-FLAG
+                           PERFORM UPDATE-LAST-LOGON
+                       ELSE
+                           DISPLAY 'SIGNON FAILED - TERM NOT AUTHORIZED'
+                           EXEC CICS UNLOCK
+                                FILE('USRFILE')
+                           END-EXEC
+                       END-IF
+                   ELSE
+                       DISPLAY 'SIGNON FAILED - PASSWORD MISMATCH'
+                       PERFORM BUMP-FAILED-ATTEMPTS
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY 'SIGNON FAILED - UNKNOWN USER ID'
+           END-IF.
+      *
+      * Locks the account once WS-LOCKOUT-THRESHOLD consecutive
+      * password mismatches have piled up - the READ UPDATE above is
+      * still active so this is the same REWRITE-in-place idiom
+      * UPDATE-LAST-LOGON uses on a successful signon.
+       BUMP-FAILED-ATTEMPTS.
+           ADD 1 TO UM-FAILED-ATTEMPTS.
+           IF UM-FAILED-ATTEMPTS >= WS-LOCKOUT-THRESHOLD
+               MOVE 'Y' TO UM-LOCKED
+               DISPLAY 'ACCOUNT LOCKED - TOO MANY FAILED ATTEMPTS'
+           END-IF.
+           EXEC CICS REWRITE
+                FILE('USRFILE')
+                FROM(USER-MASTER-RECORD)
+           END-EXEC.
+      *
+      * UM-SEC-CLASS is still populated from the READ above. A class
+      * with no rows in WS-AUTHTERM-TABLE is unrestricted; a class with
+      * rows only signs on from one of its listed terminals.
+       CHECK-TERMINAL-AUTHORIZED.
+           MOVE 'N' TO WS-CLASS-RESTRICTED-FLAG.
+           MOVE 'N' TO WS-TERM-AUTH-FLAG.
+           PERFORM VARYING WS-ATX FROM 1 BY 1
+                   UNTIL WS-ATX > WS-AT-COUNT
+               IF WS-AT-CLASS(WS-ATX) = UM-SEC-CLASS
+                   MOVE 'Y' TO WS-CLASS-RESTRICTED-FLAG
+                   IF WS-AT-TERM(WS-ATX) = EIBTRMID
+                       MOVE 'Y' TO WS-TERM-AUTH-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CLASS-RESTRICTED
+               MOVE 'Y' TO WS-TERM-AUTH-FLAG
+           END-IF.
+      *
+       BUILD-AUTHTERM-TABLE.
+           MOVE 0 TO WS-AT-COUNT.
+           SET WS-ATX TO 1.
+           MOVE 'SU' TO WS-AT-CLASS(WS-ATX).
+           MOVE 'T001' TO WS-AT-TERM(WS-ATX).
+           ADD 1 TO WS-AT-COUNT.
+           SET WS-ATX TO 2.
+           MOVE 'SU' TO WS-AT-CLASS(WS-ATX).
+           MOVE 'T002' TO WS-AT-TERM(WS-ATX).
+           ADD 1 TO WS-AT-COUNT.
+      *
+      * UM-SEC-CLASS is still populated from VALIDATE-USER's READ (no
+      * intervening READ of USRFILE has overwritten it yet) - higher-
+      * privilege classes get a second factor before reaching the menu.
+       CHECK-REQUIRES-PIN.
+           IF UM-SEC-CLASS = 'SU'
+               MOVE 'Y' TO WS-PIN-FLAG
+           ELSE
+               MOVE 'N' TO WS-PIN-FLAG
+           END-IF.
+      *
+       UPDATE-LAST-LOGON.
+           MOVE EIBDATE  TO UM-LAST-LOGON-DATE.
+           MOVE EIBTIME  TO UM-LAST-LOGON-TIME.
+           MOVE EIBTRMID TO UM-LAST-LOGON-TERM.
+           MOVE 0        TO UM-FAILED-ATTEMPTS.
+           EXEC CICS REWRITE
+                FILE('USRFILE')
+                FROM(USER-MASTER-RECORD)
+           END-EXEC.
+      *
+       LOG-SIGNON-ATTEMPT.
+           MOVE WS-VALIDATED-USER-ID TO SL-USER-ID.
+           MOVE EIBTRMID TO SL-TERM-ID.
+           MOVE EIBDATE  TO SL-DATE.
+           MOVE EIBTIME  TO SL-TIME.
+           IF WS-SIGNON-OK
+               SET SL-SIGNON-OK TO TRUE
+           ELSE
+               SET SL-SIGNON-FAIL TO TRUE
+           END-IF.
+           EXEC CICS WRITE
+                FILE('SIGNLOG')
+                FROM(SIGNON-LOG-RECORD)
+           END-EXEC.
+      *
+      * UM-PWD-CHANGED-DATE / EIBDATE are packed 0CYYDDD Julian dates.
+      * Approximating YY*366+DDD as a day count (ignoring leap years and
+      * century rollover) is the same simplification CICSPCHG's own
+      * minimum-age check makes - good enough to police a same-era
+      * expiration window without pulling in full date-conversion logic.
+       CHECK-PASSWORD-EXPIRED.
+           MOVE 'N' TO WS-EXPIRE-FLAG.
+           IF UM-PWD-CHANGED-DATE = 0
+               DISPLAY 'PASSWORD NEVER CHANGED - NO EXPIRATION CHECK'
+           ELSE
+               MOVE UM-PWD-CHANGED-DATE TO WS-DATE-RAW
+               PERFORM DATE-TO-DAYS
+               MOVE WS-DAYS-RESULT TO WS-PREV-DAYS
+               MOVE EIBDATE TO WS-DATE-RAW
+               PERFORM DATE-TO-DAYS
+               MOVE WS-DAYS-RESULT TO WS-CURR-DAYS
+               COMPUTE WS-AGE-DAYS = WS-CURR-DAYS - WS-PREV-DAYS
+               IF WS-AGE-DAYS > WS-MAX-AGE-DAYS
+                   MOVE 'Y' TO WS-EXPIRE-FLAG
+               END-IF
+           END-IF.
+      *
+       DATE-TO-DAYS.
+           COMPUTE WS-DW-CENT = WS-DATE-RAW / 1000000.
+           COMPUTE WS-DW-YY =
+               FUNCTION MOD(WS-DATE-RAW / 1000, 100).
+           COMPUTE WS-DW-DDD = FUNCTION MOD(WS-DATE-RAW, 1000).
+           COMPUTE WS-DAYS-RESULT =
+               ((WS-DW-CENT * 100) + WS-DW-YY) * 366 + WS-DW-DDD.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * CICSABND's BUMP-CONTROL-TOTAL against ABNDCTL, so EODRPT and
+      * TXNSTATS see a true per-transaction, per-hour tally.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
                END-EXEC
            END-IF.
-           STOP RUN.
