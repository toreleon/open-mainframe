@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSURST.
+      *
+      * Supervisor-only user-unlock transaction. CICSMENU RETURNs
+      * TRANSID('URST') with just the 13-byte session commarea - that
+      * is this transaction's "just arrived" case. Only a signed-on
+      * user with UM-SEC-CLASS = 'SU' may proceed; anyone else is
+      * bounced straight back to MENU with a denial message. A
+      * supervisor keys in the locked user's ID and this transaction
+      * clears UM-FAILED-ATTEMPTS/UM-LOCKED on the USRFILE record, the
+      * counter CICSSIGN's VALIDATE-USER built up.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY URSTCA.
+       01  WS-RESPONSE            PIC S9(8) COMP VALUE 0.
+       01  WS-SUPV-FLAG           PIC X VALUE 'N'.
+           88  WS-IS-SUPERVISOR   VALUE 'Y'.
+       01  WS-IDLE-FLAG           PIC X VALUE 'N'.
+           88  WS-IDLE-EXPIRED    VALUE 'Y'.
+       01  WS-IDLE-LIMIT-SECS     PIC S9(7) COMP-3 VALUE 900.
+       01  WS-PREV-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-CURR-SECS           PIC S9(7) COMP-3 VALUE 0.
+       01  WS-ELAPSED-SECS        PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-RAW            PIC S9(7) COMP-3 VALUE 0.
+       01  WS-SECS-RESULT         PIC S9(7) COMP-3 VALUE 0.
+       01  WS-TIME-WORK.
+           05  WS-TW-HH           PIC 99.
+           05  WS-TW-MM           PIC 99.
+           05  WS-TW-SS           PIC 99.
+       01  COURS0AI.
+           05  FILLER             PIC X(12).
+           05  TARGIL             PIC S9(4) COMP.
+           05  TARGIF             PIC X.
+           05  TARGIA             PIC X.
+           05  TARGII             PIC X(8).
+       01  COURS0AO.
+           05  FILLER             PIC X(12).
+           05  ENVO               PIC X(20).
+           05  MSGO               PIC X(40).
+      *
+           COPY USRFILE.
+           COPY STATSREC.
+           COPY ENVCFG.
+      *
+       LINKAGE SECTION.
+           COPY URSTCA
+               REPLACING ==URST-COMMAREA== BY ==DFHCOMMAREA==
+               ==UR-STATE== BY ==DC-STATE==
+               ==UR-USER-ID== BY ==DC-USER-ID==
+               ==UR-LAST-TIME== BY ==DC-LAST-TIME==
+               ==UR-TARGET-USER== BY ==DC-TARGET-USER==.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MAIN-LOGIC.
+           DISPLAY 'USER RESET STARTING'.
+           PERFORM BUMP-TXN-STATS.
+           IF EIBCALEN = 0
+               DISPLAY 'NO SESSION - FORCING SIGNON'
+               EXEC CICS RETURN
+                    TRANSID('SIGN')
+               END-EXEC
+           ELSE
+      * EIBCALEN = 13 is CICSMENU's 13-byte SESSCA hand-off (DC-STATE,
+      * DC-USER-ID, DC-LAST-TIME only - DC-TARGET-USER is not yet
+      * valid); anything larger is our own RETURN TRANSID('URST')
+      * commarea.
+               IF EIBCALEN = 13
+                   PERFORM ARRIVED-FROM-MENU
+               ELSE
+                   MOVE DC-USER-ID   TO UR-USER-ID
+                   MOVE DC-LAST-TIME TO UR-LAST-TIME
+                   PERFORM CHECK-IDLE-TIMEOUT
+                   IF WS-IDLE-EXPIRED
+                       DISPLAY 'SESSION IDLE TOO LONG - RE-SIGNON'
+                       EXEC CICS RETURN
+                            TRANSID('SIGN')
+                       END-EXEC
+                   ELSE
+                       PERFORM RECEIVE-TARGET-USER
+                   END-IF
+               END-IF
+           END-IF.
+           STOP RUN.
+      *
+       ARRIVED-FROM-MENU.
+           MOVE DC-USER-ID   TO UR-USER-ID.
+           MOVE DC-LAST-TIME TO UR-LAST-TIME.
+           PERFORM CHECK-SUPERVISOR.
+           IF WS-IS-SUPERVISOR
+               MOVE 'ENTER LOCKED USER ID TO RESET' TO MSGO
+               PERFORM SEND-PROMPT-MAP
+           ELSE
+               DISPLAY 'USER RESET DENIED - NOT A SUPERVISOR'
+               MOVE EIBTIME TO UR-LAST-TIME
+               EXEC CICS RETURN
+                    TRANSID('MENU')
+                    COMMAREA(URST-COMMAREA)
+                    LENGTH(13)
+               END-EXEC
+           END-IF.
+      *
+      * UM-SEC-CLASS on the signed-on operator's own USRFILE record -
+      * the same class CICSSIGN's CHECK-REQUIRES-PIN treats as the
+      * shop's supervisor class.
+       CHECK-SUPERVISOR.
+           MOVE 'N' TO WS-SUPV-FLAG.
+           EXEC CICS READ
+                FILE('USRFILE')
+                INTO(USER-MASTER-RECORD)
+                RIDFLD(UR-USER-ID)
+                KEYLENGTH(8)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+           AND UM-SEC-CLASS = 'SU'
+               MOVE 'Y' TO WS-SUPV-FLAG
+           END-IF.
+      *
+       RECEIVE-TARGET-USER.
+           EXEC CICS RECEIVE
+                MAP('COURS0A')
+                MAPSET('COURS00')
+                INTO(COURS0AI)
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+           AND TARGII NOT = SPACES
+               MOVE TARGII TO UR-TARGET-USER
+               PERFORM RESET-TARGET-USER
+           ELSE
+               MOVE 'ENTER THE USER ID TO RESET' TO MSGO
+               PERFORM SEND-PROMPT-MAP
+           END-IF.
+      *
+       RESET-TARGET-USER.
+           EXEC CICS READ
+                FILE('USRFILE')
+                INTO(USER-MASTER-RECORD)
+                RIDFLD(UR-TARGET-USER)
+                KEYLENGTH(8)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               MOVE 0   TO UM-FAILED-ATTEMPTS
+               MOVE 'N' TO UM-LOCKED
+               EXEC CICS REWRITE
+                    FILE('USRFILE')
+                    FROM(USER-MASTER-RECORD)
+               END-EXEC
+               STRING UR-TARGET-USER ' UNLOCKED - RESET COMPLETE'
+                   DELIMITED BY SIZE INTO MSGO
+           ELSE
+               EXEC CICS UNLOCK
+                    FILE('USRFILE')
+               END-EXEC
+               STRING UR-TARGET-USER ' NOT FOUND'
+                   DELIMITED BY SIZE INTO MSGO
+           END-IF.
+           PERFORM SEND-PROMPT-MAP.
+      *
+       SEND-PROMPT-MAP.
+           MOVE ENV-REGION-NAME TO ENVO.
+           EXEC CICS SEND
+                MAP('COURS0A')
+                MAPSET('COURS00')
+                FROM(COURS0AO)
+                ERASE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           MOVE 'I'     TO UR-STATE.
+           MOVE EIBTIME TO UR-LAST-TIME.
+           MOVE SPACES  TO UR-TARGET-USER.
+           EXEC CICS RETURN
+                TRANSID('URST')
+                COMMAREA(URST-COMMAREA)
+                LENGTH(21)
+           END-EXEC.
+      *
+       CHECK-IDLE-TIMEOUT.
+           MOVE UR-LAST-TIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-PREV-SECS.
+           MOVE EIBTIME TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-SECS-RESULT TO WS-CURR-SECS.
+           COMPUTE WS-ELAPSED-SECS = WS-CURR-SECS - WS-PREV-SECS.
+           IF WS-ELAPSED-SECS < 0
+              OR WS-ELAPSED-SECS > WS-IDLE-LIMIT-SECS
+               MOVE 'Y' TO WS-IDLE-FLAG
+           ELSE
+               MOVE 'N' TO WS-IDLE-FLAG
+           END-IF.
+      *
+       TIME-TO-SECONDS.
+           COMPUTE WS-TW-HH = WS-TIME-RAW / 10000.
+           COMPUTE WS-TW-MM =
+               (WS-TIME-RAW - (WS-TW-HH * 10000)) / 100.
+           COMPUTE WS-TW-SS =
+               WS-TIME-RAW - (WS-TW-HH * 10000) - (WS-TW-MM * 100).
+           COMPUTE WS-SECS-RESULT =
+               (WS-TW-HH * 3600) + (WS-TW-MM * 60) + WS-TW-SS.
+      *
+      * Bumped once per execution, same read/update-or-write idiom as
+      * every other transaction's BUMP-TXN-STATS against STATSREC.
+       BUMP-TXN-STATS.
+           MOVE EIBTRNID TO TS-TRANID.
+           MOVE EIBTIME  TO WS-TIME-RAW.
+           PERFORM TIME-TO-SECONDS.
+           MOVE WS-TW-HH TO TS-HOUR.
+           EXEC CICS READ
+                FILE('STATSREC')
+                INTO(TXN-STATS-RECORD)
+                RIDFLD(TS-KEY)
+                KEYLENGTH(6)
+                UPDATE
+                RESP(WS-RESPONSE)
+           END-EXEC.
+           IF WS-RESPONSE = DFHRESP(NORMAL)
+               ADD 1 TO TS-COUNT
+               EXEC CICS REWRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+               END-EXEC
+           ELSE
+               MOVE 1 TO TS-COUNT
+               EXEC CICS WRITE
+                    FILE('STATSREC')
+                    FROM(TXN-STATS-RECORD)
+                    RIDFLD(TS-KEY)
+                    KEYLENGTH(6)
+               END-EXEC
+           END-IF.
