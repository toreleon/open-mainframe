@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABNDRECON.
+       AUTHOR. ZOS-CLONE.
+      *
+      * Nightly control-total reconciliation between ABNDLOG's record
+      * count and ABNDCTL's control total (bumped by CICSABND's
+      * ABEND-HANDLER the instant an abend is trapped, independently of
+      * the ABNDLOG write). If they don't match, a logging bug dropped
+      * or duplicated an abend record, and this step flags it instead
+      * of letting it go unnoticed until someone stumbles on it months
+      * later.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABNDLOG-FILE ASSIGN TO "ABNDLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AL-TASKN
+               FILE STATUS IS WS-ABNDLOG-STATUS.
+           SELECT ABNDCTL-FILE ASSIGN TO "ABNDCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AC-CTL-KEY
+               FILE STATUS IS WS-ABNDCTL-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ABNDLOG-FILE.
+           COPY ABNDLOG.
+       FD  ABNDCTL-FILE.
+           COPY ABNDCTL.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                PIC X(8)  VALUE "UNKNOWN".
+       01  WS-ENV-NAME                PIC X(8)  VALUE "TEST".
+           COPY ENVCFG.
+       01  WS-PARM                    PIC X(80) VALUE SPACES.
+       01  WS-ABNDLOG-STATUS          PIC XX    VALUE "00".
+       01  WS-ABNDCTL-STATUS          PIC XX    VALUE "00".
+       01  WS-REPORT-STATUS           PIC XX    VALUE "00".
+       01  WS-ABNDLOG-EOF             PIC X     VALUE "N".
+           88  ABNDLOG-EOF            VALUE "Y".
+       01  WS-LOG-RECORD-COUNT        PIC 9(7)  VALUE 0.
+       01  WS-CONTROL-TOTAL           PIC 9(7)  VALUE 0.
+       01  WS-DIFFERENCE              PIC S9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE ENV-REGION-NAME TO WS-ENV-NAME.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-RUN-DATE WS-ENV-NAME
+               END-UNSTRING
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM COUNT-ABNDLOG-RECORDS.
+           PERFORM READ-CONTROL-TOTAL.
+           PERFORM WRITE-RECONCILIATION-REPORT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT ABNDLOG-FILE.
+           OPEN INPUT ABNDCTL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-ABNDLOG-STATUS NOT = "00"
+               MOVE "Y" TO WS-ABNDLOG-EOF
+           END-IF.
+      *
+       COUNT-ABNDLOG-RECORDS.
+           PERFORM UNTIL ABNDLOG-EOF
+               READ ABNDLOG-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ABNDLOG-EOF
+                   NOT AT END
+                       ADD 1 TO WS-LOG-RECORD-COUNT
+               END-READ
+           END-PERFORM.
+      *
+       READ-CONTROL-TOTAL.
+           MOVE "ABNDCTL" TO AC-CTL-KEY.
+           READ ABNDCTL-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-CONTROL-TOTAL
+               NOT INVALID KEY
+                   MOVE AC-CTL-COUNT TO WS-CONTROL-TOTAL
+           END-READ.
+      *
+       WRITE-RECONCILIATION-REPORT.
+           COMPUTE WS-DIFFERENCE =
+               WS-CONTROL-TOTAL - WS-LOG-RECORD-COUNT.
+           MOVE "ABNDRECON - ABEND CONTROL-TOTAL RECONCILIATION"
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "  ENV: " WS-ENV-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "ABNDLOG RECORD COUNT:   " WS-LOG-RECORD-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "ABNDCTL CONTROL TOTAL:  " WS-CONTROL-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF WS-DIFFERENCE = 0
+               MOVE "RECONCILED - NO DISCREPANCY" TO REPORT-LINE
+           ELSE
+               STRING "*** DISCREPANCY *** DIFFERENCE = " WS-DIFFERENCE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+           END-IF.
+           WRITE REPORT-LINE.
+      *
+       CLOSE-FILES.
+           CLOSE ABNDLOG-FILE.
+           CLOSE ABNDCTL-FILE.
+           CLOSE REPORT-FILE.
