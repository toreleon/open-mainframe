@@ -0,0 +1,449 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODRPT.
+       AUTHOR. ZOS-CLONE.
+      *
+      * End-of-day batch summary report. Run as its own step after the
+      * online day closes, it reads the SIGNLOG and ABNDLOG files the
+      * online transactions wrote all day and prints one page covering
+      * signon counts by user, abend counts by code, and transaction
+      * volumes by TRANID, so the morning shift stops hand-grepping logs.
+      *
+      * Transaction volumes by TRANID come from STATSREC, the hourly
+      * statistics file every online transaction's MAIN-LOGIC bumps once
+      * per execution (see BUMP-TXN-STATS in CICSSIGN/CICSMENU/CICSABND/
+      * CICSPCHG/CICSAINQ) - a true per-transaction tally, not one
+      * inferred indirectly from SIGNLOG/ABNDLOG. TXNSTATS is the other
+      * consumer of that same file, rolling it up by hour instead of by
+      * TRANID for capacity/performance review.
+      *
+      * Checkpoint/restart: every WS-CHECKPOINT-INTERVAL records this
+      * step rewrites a CHECKPOINT-RECORD per input file with the last
+      * key processed. Passing RESTART as the third COMMAND-LINE token
+      * repositions each input file past its checkpointed key instead
+      * of starting over from the top, so a restart run's report covers
+      * only what remained unprocessed when the prior run abended - the
+      * operator combines it with the partial report already printed.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SIGNLOG has many records per user (one per signon attempt, per
+      * CICSSIGN's own WRITE with no RIDFLD) so SL-USER-ID can't be a
+      * RECORD KEY - it isn't unique. Declared SEQUENTIAL to match how
+      * the online side actually writes it; REPOSITION-SIGNLOG below
+      * restarts by record count instead of by key.
+           SELECT SIGNLOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+           SELECT ABNDLOG-FILE ASSIGN TO "ABNDLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AL-TASKN
+               FILE STATUS IS WS-ABNDLOG-STATUS.
+           SELECT STATSREC-FILE ASSIGN TO "STATSREC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TS-KEY
+               FILE STATUS IS WS-STATSREC-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "EODCHKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-FILE-ID
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT SYSNOTE-FILE ASSIGN TO "SYSNOTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SN-KEY
+               FILE STATUS IS WS-SYSNOTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNLOG-FILE.
+           COPY SIGNLOG.
+       FD  ABNDLOG-FILE.
+           COPY ABNDLOG.
+       FD  STATSREC-FILE.
+           COPY STATSREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                PIC X(80).
+       FD  CHKPT-FILE.
+           COPY CHKPTREC.
+       FD  SYSNOTE-FILE.
+           COPY SYSNOTE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                PIC X(8)  VALUE "UNKNOWN".
+       01  WS-ENV-NAME                PIC X(8)  VALUE "TEST".
+           COPY ENVCFG.
+       01  WS-RESTART-PARM            PIC X(8)  VALUE SPACES.
+       01  WS-PARM                    PIC X(80) VALUE SPACES.
+       01  WS-SIGNLOG-STATUS          PIC XX    VALUE "00".
+       01  WS-ABNDLOG-STATUS          PIC XX    VALUE "00".
+       01  WS-STATSREC-STATUS         PIC XX    VALUE "00".
+       01  WS-REPORT-STATUS           PIC XX    VALUE "00".
+       01  WS-CHKPT-STATUS            PIC XX    VALUE "00".
+       01  WS-SYSNOTE-STATUS          PIC XX    VALUE "00".
+       01  WS-CURRENT-DATE            PIC 9(5)  VALUE 0.
+       01  WS-CURRENT-TIME            PIC 9(8)  VALUE 0.
+       01  WS-RESTART-FLAG            PIC X     VALUE "N".
+           88  WS-RESTART-RUN         VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(3)  VALUE 25.
+       01  WS-SIGNLOG-REC-COUNT       PIC 9(7)  VALUE 0.
+       01  WS-SIGNLOG-SKIP-COUNT      PIC 9(7)  VALUE 0.
+       01  WS-ABNDLOG-REC-COUNT       PIC 9(7)  VALUE 0.
+       01  WS-STATSREC-REC-COUNT      PIC 9(7)  VALUE 0.
+       01  WS-CHKPT-KEY               PIC X(8)  VALUE SPACES.
+       01  WS-SIGNLOG-EOF             PIC X     VALUE "N".
+           88  SIGNLOG-EOF            VALUE "Y".
+       01  WS-ABNDLOG-EOF             PIC X     VALUE "N".
+           88  ABNDLOG-EOF            VALUE "Y".
+       01  WS-STATSREC-EOF            PIC X     VALUE "N".
+           88  STATSREC-EOF           VALUE "Y".
+       01  WS-IDX                     PIC 9(3)  VALUE 0.
+       01  WS-FOUND-FLAG              PIC X     VALUE "N".
+           88  WS-ENTRY-FOUND         VALUE "Y".
+      *
+       01  WS-USER-TABLE.
+           05  WS-USER-ENTRIES        PIC 9(3)  VALUE 0.
+           05  WS-USER-ENTRY OCCURS 50 TIMES INDEXED BY WS-UX.
+               10  WS-USER-ID         PIC X(8).
+               10  WS-USER-COUNT      PIC 9(5)  VALUE 0.
+      *
+       01  WS-ABND-TABLE.
+           05  WS-ABND-ENTRIES        PIC 9(3)  VALUE 0.
+           05  WS-ABND-ENTRY OCCURS 25 TIMES INDEXED BY WS-AX.
+               10  WS-ABND-CODE       PIC X(4).
+               10  WS-ABND-COUNT      PIC 9(5)  VALUE 0.
+      *
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-ENTRIES        PIC 9(3)  VALUE 0.
+           05  WS-TRAN-ENTRY OCCURS 10 TIMES INDEXED BY WS-TX.
+               10  WS-TRAN-ID         PIC X(4).
+               10  WS-TRAN-COUNT      PIC 9(7)  VALUE 0.
+      *
+       01  WS-REPORT-LINE-NUM         PIC 9(5)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE ENV-REGION-NAME TO WS-ENV-NAME.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-RUN-DATE WS-ENV-NAME WS-RESTART-PARM
+               END-UNSTRING
+           END-IF.
+           IF WS-RESTART-PARM = "RESTART"
+               MOVE "Y" TO WS-RESTART-FLAG
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-SIGNLOG UNTIL SIGNLOG-EOF.
+           PERFORM PROCESS-ABNDLOG UNTIL ABNDLOG-EOF.
+           PERFORM PROCESS-STATSREC UNTIL STATSREC-EOF.
+           PERFORM WRITE-REPORT.
+           PERFORM WRITE-SYSTEM-NOTICE.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT SIGNLOG-FILE.
+           OPEN INPUT ABNDLOG-FILE.
+           OPEN INPUT STATSREC-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-RESTART-RUN
+               OPEN I-O CHKPT-FILE
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+               CLOSE CHKPT-FILE
+               OPEN I-O CHKPT-FILE
+           END-IF.
+           OPEN I-O SYSNOTE-FILE.
+           IF WS-SYSNOTE-STATUS NOT = "00"
+               OPEN OUTPUT SYSNOTE-FILE
+           END-IF.
+           IF WS-SIGNLOG-STATUS = "00"
+               CONTINUE
+           ELSE
+               MOVE "Y" TO WS-SIGNLOG-EOF
+           END-IF.
+           IF WS-ABNDLOG-STATUS = "00"
+               CONTINUE
+           ELSE
+               MOVE "Y" TO WS-ABNDLOG-EOF
+           END-IF.
+           IF WS-STATSREC-STATUS = "00"
+               CONTINUE
+           ELSE
+               MOVE "Y" TO WS-STATSREC-EOF
+           END-IF.
+           IF WS-RESTART-RUN
+               PERFORM REPOSITION-SIGNLOG
+               PERFORM REPOSITION-ABNDLOG
+               PERFORM REPOSITION-STATSREC
+           END-IF.
+           IF NOT SIGNLOG-EOF
+               PERFORM READ-SIGNLOG
+           END-IF.
+           IF NOT ABNDLOG-EOF
+               PERFORM READ-ABNDLOG
+           END-IF.
+           IF NOT STATSREC-EOF
+               PERFORM READ-STATSREC
+           END-IF.
+      *
+      * SIGNLOG is SEQUENTIAL (no unique key to START on), so restart
+      * repositions by skipping CK-REC-COUNT records read-and-discarded
+      * from the top rather than STARTing past a checkpointed key.
+       REPOSITION-SIGNLOG.
+           MOVE "SIGNLOG " TO CK-FILE-ID.
+           READ CHKPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CK-REC-COUNT TO WS-SIGNLOG-SKIP-COUNT
+                   MOVE CK-REC-COUNT TO WS-SIGNLOG-REC-COUNT
+                   PERFORM SKIP-SIGNLOG-RECORDS
+                       UNTIL WS-SIGNLOG-SKIP-COUNT = 0
+                       OR SIGNLOG-EOF
+           END-READ.
+      *
+       SKIP-SIGNLOG-RECORDS.
+           READ SIGNLOG-FILE
+               AT END
+                   MOVE "Y" TO WS-SIGNLOG-EOF
+           END-READ.
+           SUBTRACT 1 FROM WS-SIGNLOG-SKIP-COUNT.
+      *
+       REPOSITION-ABNDLOG.
+           MOVE "ABNDLOG " TO CK-FILE-ID.
+           READ CHKPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CK-LAST-KEY  TO AL-TASKN
+                   MOVE CK-REC-COUNT TO WS-ABNDLOG-REC-COUNT
+                   START ABNDLOG-FILE KEY GREATER THAN AL-TASKN
+                       INVALID KEY
+                           MOVE "Y" TO WS-ABNDLOG-EOF
+                   END-START
+           END-READ.
+      *
+       REPOSITION-STATSREC.
+           MOVE "STATSREC" TO CK-FILE-ID.
+           READ CHKPT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CK-LAST-KEY  TO TS-KEY
+                   MOVE CK-REC-COUNT TO WS-STATSREC-REC-COUNT
+                   START STATSREC-FILE KEY GREATER THAN TS-KEY
+                       INVALID KEY
+                           MOVE "Y" TO WS-STATSREC-EOF
+                   END-START
+           END-READ.
+      *
+       WRITE-CHECKPOINT.
+           MOVE WS-CHKPT-KEY TO CK-LAST-KEY.
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD
+           END-WRITE.
+      *
+       READ-SIGNLOG.
+           READ SIGNLOG-FILE
+               AT END
+                   MOVE "Y" TO WS-SIGNLOG-EOF
+           END-READ.
+      *
+       READ-ABNDLOG.
+           READ ABNDLOG-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-ABNDLOG-EOF
+           END-READ.
+      *
+       READ-STATSREC.
+           READ STATSREC-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-STATSREC-EOF
+           END-READ.
+      *
+      * CK-LAST-KEY is informational only for SIGNLOG now (the last
+      * user ID seen at this checkpoint) - REPOSITION-SIGNLOG restarts
+      * by CK-REC-COUNT, not by this value, since SL-USER-ID isn't
+      * unique.
+       PROCESS-SIGNLOG.
+           PERFORM TALLY-USER.
+           ADD 1 TO WS-SIGNLOG-REC-COUNT.
+           IF FUNCTION MOD(WS-SIGNLOG-REC-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               MOVE "SIGNLOG " TO CK-FILE-ID
+               MOVE SL-USER-ID TO WS-CHKPT-KEY
+               MOVE WS-SIGNLOG-REC-COUNT TO CK-REC-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-SIGNLOG.
+      *
+       PROCESS-ABNDLOG.
+           PERFORM TALLY-ABEND.
+           ADD 1 TO WS-ABNDLOG-REC-COUNT.
+           IF FUNCTION MOD(WS-ABNDLOG-REC-COUNT, WS-CHECKPOINT-INTERVAL)
+               = 0
+               MOVE "ABNDLOG " TO CK-FILE-ID
+               MOVE AL-TASKN TO WS-CHKPT-KEY
+               MOVE WS-ABNDLOG-REC-COUNT TO CK-REC-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-ABNDLOG.
+      *
+       PROCESS-STATSREC.
+           PERFORM TALLY-TRAN-FROM-STATS.
+           ADD 1 TO WS-STATSREC-REC-COUNT.
+           IF FUNCTION MOD(WS-STATSREC-REC-COUNT,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               MOVE "STATSREC" TO CK-FILE-ID
+               MOVE TS-KEY TO WS-CHKPT-KEY
+               MOVE WS-STATSREC-REC-COUNT TO CK-REC-COUNT
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           PERFORM READ-STATSREC.
+      *
+       TALLY-USER.
+           MOVE "N" TO WS-FOUND-FLAG.
+           SET WS-UX TO 1.
+           SEARCH WS-USER-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-USER-ID(WS-UX) = SL-USER-ID
+                   ADD 1 TO WS-USER-COUNT(WS-UX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-SEARCH.
+           IF NOT WS-ENTRY-FOUND
+           AND WS-USER-ENTRIES < 50
+               ADD 1 TO WS-USER-ENTRIES
+               SET WS-UX TO WS-USER-ENTRIES
+               MOVE SL-USER-ID TO WS-USER-ID(WS-UX)
+               MOVE 1 TO WS-USER-COUNT(WS-UX)
+           END-IF.
+      *
+       TALLY-ABEND.
+           MOVE "N" TO WS-FOUND-FLAG.
+           SET WS-AX TO 1.
+           SEARCH WS-ABND-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-ABND-CODE(WS-AX) = AL-ABCODE
+                   ADD 1 TO WS-ABND-COUNT(WS-AX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-SEARCH.
+           IF NOT WS-ENTRY-FOUND
+           AND WS-ABND-ENTRIES < 25
+               ADD 1 TO WS-ABND-ENTRIES
+               SET WS-AX TO WS-ABND-ENTRIES
+               MOVE AL-ABCODE TO WS-ABND-CODE(WS-AX)
+               MOVE 1 TO WS-ABND-COUNT(WS-AX)
+           END-IF.
+      *
+      * STATSREC already aggregates one count per TRANID/hour bucket, so
+      * this adds TS-COUNT into the matching table entry rather than
+      * incrementing by 1 per record the way TALLY-USER/TALLY-ABEND do.
+       TALLY-TRAN-FROM-STATS.
+           MOVE "N" TO WS-FOUND-FLAG.
+           SET WS-TX TO 1.
+           SEARCH WS-TRAN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TRAN-ID(WS-TX) = TS-TRANID
+                   ADD TS-COUNT TO WS-TRAN-COUNT(WS-TX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-SEARCH.
+           IF NOT WS-ENTRY-FOUND
+           AND WS-TRAN-ENTRIES < 10
+               ADD 1 TO WS-TRAN-ENTRIES
+               SET WS-TX TO WS-TRAN-ENTRIES
+               MOVE TS-TRANID TO WS-TRAN-ID(WS-TX)
+               MOVE TS-COUNT TO WS-TRAN-COUNT(WS-TX)
+           END-IF.
+      *
+       WRITE-REPORT.
+           MOVE "EODRPT - END OF DAY ACTIVITY SUMMARY" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "  ENV: " WS-ENV-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "SIGNON COUNTS BY USER" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-USER-ENTRIES
+               SET WS-UX TO WS-IDX
+               STRING "  " WS-USER-ID(WS-UX) "  "
+                      WS-USER-COUNT(WS-UX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "ABEND COUNTS BY CODE" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-ABND-ENTRIES
+               SET WS-AX TO WS-IDX
+               STRING "  " WS-ABND-CODE(WS-AX) "  "
+                      WS-ABND-COUNT(WS-AX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "TRANSACTION VOLUMES BY TRANID" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TRAN-ENTRIES
+               SET WS-TX TO WS-IDX
+               STRING "  " WS-TRAN-ID(WS-TX) "  "
+                      WS-TRAN-COUNT(WS-TX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+      *
+      * Leaves a single fixed-key record behind for CICSSIGN to pick up
+      * on the next signon after this step runs, so the morning shift
+      * sees "system available" (or whatever this run has to say) on
+      * the signon screen instead of having to ask around whether the
+      * overnight batch closed clean. SYSNOTE-FILE is opened I-O above
+      * and falls back to OUTPUT the very first time the dataset
+      * doesn't exist yet, same as CHKPT-FILE's restart-vs-fresh split
+      * above but driven off the FILE STATUS return instead of a PARM,
+      * since there is no "first EODRPT run ever" signal on the command
+      * line the way there is a RESTART one.
+      * WS-CURRENT-DATE is Julian (YYDDD, from ACCEPT FROM DAY) to match
+      * every other packed-date field in this shop (EIBDATE, SL-DATE/
+      * AL-DATE, UM-LAST-LOGON-DATE) rather than the Gregorian YYMMDD
+      * ACCEPT FROM DATE would return.
+       WRITE-SYSTEM-NOTICE.
+           ACCEPT WS-CURRENT-DATE FROM DAY.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE "SYSNOTE1"        TO SN-KEY.
+           MOVE "EOD CLOSE COMPLETE - SYSTEM AVAILABLE"
+                                  TO SN-MESSAGE.
+           MOVE WS-CURRENT-DATE   TO SN-DATE.
+           MOVE WS-CURRENT-TIME (1:6) TO SN-TIME.
+           WRITE SYSTEM-NOTICE-RECORD
+               INVALID KEY
+                   REWRITE SYSTEM-NOTICE-RECORD
+           END-WRITE.
+      *
+       CLOSE-FILES.
+           CLOSE SIGNLOG-FILE.
+           CLOSE ABNDLOG-FILE.
+           CLOSE STATSREC-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE CHKPT-FILE.
+           CLOSE SYSNOTE-FILE.
