@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TXNSTATS.
+       AUTHOR. ZOS-CLONE.
+      *
+      * Nightly rollup of STATSREC, the hourly transaction statistics
+      * file every online transaction's MAIN-LOGIC bumps once per
+      * execution (see BUMP-TXN-STATS in CICSSIGN/CICSMENU/CICSABND/
+      * CICSPCHG/CICSAINQ). Prints transaction volume by hour of day,
+      * for capacity/performance review, alongside the same per-TRANID
+      * totals EODRPT's TRAN-TABLE section reports - this step is the
+      * one that cares about the hour-of-day breakdown EODRPT doesn't.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. LINUX.
+       OBJECT-COMPUTER. LINUX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATSREC-FILE ASSIGN TO "STATSREC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TS-KEY
+               FILE STATUS IS WS-STATSREC-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "SYSPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STATSREC-FILE.
+           COPY STATSREC.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                PIC X(8)  VALUE "UNKNOWN".
+       01  WS-ENV-NAME                PIC X(8)  VALUE "TEST".
+           COPY ENVCFG.
+       01  WS-PARM                    PIC X(80) VALUE SPACES.
+       01  WS-STATSREC-STATUS         PIC XX    VALUE "00".
+       01  WS-REPORT-STATUS           PIC XX    VALUE "00".
+       01  WS-STATSREC-EOF            PIC X     VALUE "N".
+           88  STATSREC-EOF           VALUE "Y".
+       01  WS-IDX                     PIC 9(3)  VALUE 0.
+       01  WS-FOUND-FLAG              PIC X     VALUE "N".
+           88  WS-ENTRY-FOUND         VALUE "Y".
+       01  WS-TOTAL-COUNT             PIC 9(7)  VALUE 0.
+      *
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-ENTRIES        PIC 9(3)  VALUE 0.
+           05  WS-TRAN-ENTRY OCCURS 10 TIMES INDEXED BY WS-TX.
+               10  WS-TRAN-ID         PIC X(4).
+               10  WS-TRAN-COUNT      PIC 9(7)  VALUE 0.
+      *
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-ENTRY OCCURS 24 TIMES INDEXED BY WS-HX.
+               10  WS-HOUR-COUNT      PIC 9(7)  VALUE 0.
+       01  WS-DISPLAY-HOUR            PIC 99    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE ENV-REGION-NAME TO WS-ENV-NAME.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-RUN-DATE WS-ENV-NAME
+               END-UNSTRING
+           END-IF.
+           PERFORM OPEN-FILES.
+           PERFORM PROCESS-STATSREC UNTIL STATSREC-EOF.
+           PERFORM WRITE-REPORT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+      *
+       OPEN-FILES.
+           OPEN INPUT STATSREC-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-STATSREC-STATUS NOT = "00"
+               MOVE "Y" TO WS-STATSREC-EOF
+           ELSE
+               PERFORM READ-STATSREC
+           END-IF.
+      *
+       READ-STATSREC.
+           READ STATSREC-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-STATSREC-EOF
+           END-READ.
+      *
+       PROCESS-STATSREC.
+           PERFORM TALLY-TRAN-ID.
+           PERFORM TALLY-HOUR.
+           PERFORM READ-STATSREC.
+      *
+       TALLY-TRAN-ID.
+           MOVE "N" TO WS-FOUND-FLAG.
+           SET WS-TX TO 1.
+           SEARCH WS-TRAN-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TRAN-ID(WS-TX) = TS-TRANID
+                   ADD TS-COUNT TO WS-TRAN-COUNT(WS-TX)
+                   MOVE "Y" TO WS-FOUND-FLAG
+           END-SEARCH.
+           IF NOT WS-ENTRY-FOUND
+           AND WS-TRAN-ENTRIES < 10
+               ADD 1 TO WS-TRAN-ENTRIES
+               SET WS-TX TO WS-TRAN-ENTRIES
+               MOVE TS-TRANID TO WS-TRAN-ID(WS-TX)
+               MOVE TS-COUNT TO WS-TRAN-COUNT(WS-TX)
+           END-IF.
+      *
+       TALLY-HOUR.
+           SET WS-HX TO 1.
+           ADD TS-HOUR TO WS-HX.
+           ADD TS-COUNT TO WS-HOUR-COUNT(WS-HX).
+           ADD TS-COUNT TO WS-TOTAL-COUNT.
+      *
+       WRITE-REPORT.
+           MOVE "TXNSTATS - TRANSACTION VOLUME / PERFORMANCE STATISTICS"
+             TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "RUN DATE: " WS-RUN-DATE "  ENV: " WS-ENV-NAME
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "TRANSACTION VOLUMES BY TRANID" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TRAN-ENTRIES
+               SET WS-TX TO WS-IDX
+               STRING "  " WS-TRAN-ID(WS-TX) "  "
+                      WS-TRAN-COUNT(WS-TX)
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "TRANSACTION VOLUMES BY HOUR OF DAY" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 24
+               SET WS-HX TO WS-IDX
+               IF WS-HOUR-COUNT(WS-HX) > 0
+                   COMPUTE WS-DISPLAY-HOUR = WS-IDX - 1
+                   STRING "  HOUR " WS-DISPLAY-HOUR "  "
+                          WS-HOUR-COUNT(WS-HX)
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           STRING "TOTAL TRANSACTIONS: " WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+      *
+       CLOSE-FILES.
+           CLOSE STATSREC-FILE.
+           CLOSE REPORT-FILE.
