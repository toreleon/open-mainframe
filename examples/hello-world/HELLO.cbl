@@ -3,6 +3,15 @@
        AUTHOR. ZOS-CLONE.
       *
       * Simple "Hello, World!" program to demonstrate zOS-clone.
+      * Also serves as the shop's copy-me shell for batch jobs, so its
+      * banner is parameterized with the run-date and environment name
+      * every batch step copied from it is expected to print. Both are
+      * taken from the JCL PARM (mapped here to the command line, the
+      * same way this program would see EXEC PGM=HELLO,PARM='...').
+      * The environment name defaults to ENVCFG's shop-wide region
+      * setting when the PARM doesn't override it, so a batch step run
+      * without an explicit env token still banners the region it's
+      * actually running in instead of the literal "TEST".
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,12 +21,24 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-MESSAGE         PIC X(20) VALUE "Hello, World!".
+       01  WS-RUN-DATE        PIC X(8)  VALUE "UNKNOWN".
+       01  WS-ENV-NAME        PIC X(8)  VALUE "TEST".
+       01  WS-PARM            PIC X(80) VALUE SPACES.
+           COPY ENVCFG.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE ENV-REGION-NAME TO WS-ENV-NAME.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM NOT = SPACES
+               UNSTRING WS-PARM DELIMITED BY ","
+                   INTO WS-RUN-DATE WS-ENV-NAME
+               END-UNSTRING
+           END-IF.
            DISPLAY "================================".
            DISPLAY "     zOS-clone Hello World".
+           DISPLAY "     RUN DATE: " WS-RUN-DATE "  ENV: " WS-ENV-NAME.
            DISPLAY "================================".
            DISPLAY WS-MESSAGE.
-           DISPLAY "Goodbye!".
+           DISPLAY "Goodbye! (" WS-ENV-NAME " / " WS-RUN-DATE ")".
            STOP RUN.
